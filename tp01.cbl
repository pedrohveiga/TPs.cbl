@@ -3,6 +3,14 @@
       * Date: 21/08/2023
       * Purpose: TP01 COBOL
       * Tectonics: cobc
+      *----------------------------------------------------------------*
+      * Modification History
+      * 09/08/2026 - Persist each prontuario's data to CADASTRO.DAT so
+      *              a repeat run can reuse what was typed before.
+      * 09/08/2026 - Added numeric/range edit-checks on the typed hours
+      *              and money fields before CALCULOS runs.
+      * 09/08/2026 - Rejected input is now also appended to the shared
+      *              AUDITORIA.LOG for compliance review.
       ******************************************************************
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
@@ -14,8 +22,31 @@
        OBJECT-COMPUTER. DESKTOP.
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CAD-PRONTUARIO
+           FILE STATUS IS wsfs.
+           COPY AUDITSEL.
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD CADASTRO.
+       01 CAD-REGISTRO.
+           05 CAD-PRONTUARIO          PIC X(9).
+           05 CAD-NOME                PIC A(20).
+           05 CAD-SOBRENOME           PIC A(30).
+           05 CAD-VALORHORA           PIC 999V99.
+           05 CAD-QTHORAS             PIC 9(3).
+           05 CAD-QTDEPENDENTES       PIC 99.
+           05 CAD-VALORDEPENDENTE     PIC 999V99.
+           05 CAD-BRUTO               PIC 99999V99.
+           05 CAD-LIQUIDO             PIC 99999V99.
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
        77 wsprontuario PIC X(9).
        77 wsvalorhora PIC 999V99.
@@ -23,6 +54,30 @@
        77 wsqtdependentes PIC 99.
        77 wsvalordependente PIC 999V99.
        77 wstemp PIC 99999V99.
+       77 wsfs PIC XX.
+       77 wsresposta PIC X VALUE "N".
+           88 wsusaanterior VALUE "S" "s".
+       77 wsachou PIC X VALUE "N".
+           88 wscadastroachado VALUE "S".
+       77 wsfs-aud PIC XX.
+       77 wsauditcampo PIC X(20).
+       77 wsauditvalor PIC X(15).
+       01 wsdatahoje.
+           05 wsdt-ano PIC 9(4).
+           05 wsdt-mes PIC 9(2).
+           05 wsdt-dia PIC 9(2).
+       77 wsdatatxt PIC X(10).
+       01 campos-edicao.
+           05 wsvalorhora-reais-ed PIC X(3).
+           05 wsvalorhora-centavos-ed PIC X(2).
+           05 wsqthoras-ed PIC X(3).
+           05 wsqtdependentes-ed PIC X(2).
+           05 wsvalordependente-reais-ed PIC X(3).
+           05 wsvalordependente-centavos-ed PIC X(2).
+       77 wsvalorhora-reais PIC 999.
+       77 wsvalorhora-centavos PIC 99.
+       77 wsvalordependente-reais PIC 999.
+       77 wsvalordependente-centavos PIC 99.
        01 nome.
        05 wsnome PIC A(20).
        05 wssobrenome PIC A(30).
@@ -42,15 +97,151 @@
        ACCEPT wssobrenome.
        DISPLAY "Digite seu prontuario: " WITH NO ADVANCING.
        ACCEPT wsprontuario.
-       DISPLAY "Digite o valor hora: R$" WITH NO ADVANCING.
-       ACCEPT wsvalorhora WITH SIZE 3.
+       PERFORM BUSCA-CADASTRO.
+       IF wscadastroachado
+           DISPLAY "Cadastro anterior encontrado para este prontuario:"
+           DISPLAY "Nome: " CAD-NOME " " CAD-SOBRENOME
+           DISPLAY "Valor hora: " CAD-VALORHORA
+           DISPLAY "Qtde dependentes: " CAD-QTDEPENDENTES
+           DISPLAY "Valor dependente: " CAD-VALORDEPENDENTE
+           DISPLAY "Usar estes dados? (S/N): " WITH NO ADVANCING
+           ACCEPT wsresposta
+           IF wsusaanterior
+               MOVE CAD-NOME TO wsnome
+               MOVE CAD-SOBRENOME TO wssobrenome
+               MOVE CAD-VALORHORA TO wsvalorhora
+               MOVE CAD-QTDEPENDENTES TO wsqtdependentes
+               MOVE CAD-VALORDEPENDENTE TO wsvalordependente
+               PERFORM PEDE-QTHORAS
+           ELSE
+               PERFORM ENTRADA-DETALHE
+           END-IF
+       ELSE
+           PERFORM ENTRADA-DETALHE
+       END-IF.
+       DISPLAY " ".
+       GO TO CALCULOS.
+
+       ENTRADA-DETALHE.
+       PERFORM PEDE-VALORHORA.
+       PERFORM PEDE-QTHORAS.
+       PERFORM PEDE-QTDEPENDENTES.
+       PERFORM PEDE-VALORDEPENDENTE.
+
+      *----------------------------------------------------------------*
+      * Edit-checks: each PEDE- paragraph re-prompts itself until the
+      * typed value is numeric and inside a sane range, so CALCULOS
+      * never runs against garbage input.
+      *----------------------------------------------------------------*
+       PEDE-VALORHORA.
+       DISPLAY "Digite o valor hora em reais: R$" WITH NO ADVANCING.
+       ACCEPT wsvalorhora-reais-ed.
+       DISPLAY "Digite os centavos (00-99): " WITH NO ADVANCING.
+       ACCEPT wsvalorhora-centavos-ed.
+       IF wsvalorhora-reais-ed IS NOT NUMERIC OR
+               wsvalorhora-centavos-ed IS NOT NUMERIC
+           DISPLAY "Valor invalido. Digite somente numeros."
+           MOVE "VALORHORA" TO wsauditcampo
+           STRING wsvalorhora-reais-ed "," wsvalorhora-centavos-ed
+               DELIMITED BY SIZE INTO wsauditvalor
+           PERFORM GRAVA-AUDITORIA
+           PERFORM PEDE-VALORHORA
+       ELSE
+           MOVE wsvalorhora-reais-ed TO wsvalorhora-reais
+           MOVE wsvalorhora-centavos-ed TO wsvalorhora-centavos
+           COMPUTE wsvalorhora ROUNDED =
+               wsvalorhora-reais + (wsvalorhora-centavos / 100)
+           IF wsvalorhora EQUAL ZERO
+               DISPLAY "Valor da hora deve ser maior que zero."
+               MOVE "VALORHORA" TO wsauditcampo
+               STRING wsvalorhora-reais-ed "," wsvalorhora-centavos-ed
+                   DELIMITED BY SIZE INTO wsauditvalor
+               PERFORM GRAVA-AUDITORIA
+               PERFORM PEDE-VALORHORA
+           END-IF
+       END-IF.
+
+       PEDE-QTHORAS.
        DISPLAY "Digite qt de horas trabalhadas: " WITH NO ADVANCING.
-       ACCEPT wsqthoras.
+       ACCEPT wsqthoras-ed.
+       IF wsqthoras-ed IS NOT NUMERIC
+           DISPLAY "Valor invalido. Digite somente numeros."
+           MOVE "QTHORAS" TO wsauditcampo
+           MOVE wsqthoras-ed TO wsauditvalor
+           PERFORM GRAVA-AUDITORIA
+           PERFORM PEDE-QTHORAS
+       ELSE
+           MOVE wsqthoras-ed TO wsqthoras
+           IF wsqthoras GREATER THAN 744
+               DISPLAY "Qtde de horas nao pode passar de 744 no mes."
+               MOVE "QTHORAS" TO wsauditcampo
+               MOVE wsqthoras-ed TO wsauditvalor
+               PERFORM GRAVA-AUDITORIA
+               PERFORM PEDE-QTHORAS
+           END-IF
+       END-IF.
+
+       PEDE-QTDEPENDENTES.
        DISPLAY "Digite a qt de dependentes: " WITH NO ADVANCING.
-       ACCEPT wsqtdependentes.
-       DISPLAY "Digite o valor do dependente: " WITH NO ADVANCING.
-       ACCEPT wsvalordependente.
-       DISPLAY " ".
+       ACCEPT wsqtdependentes-ed.
+       IF wsqtdependentes-ed IS NOT NUMERIC
+           DISPLAY "Valor invalido. Digite somente numeros."
+           MOVE "QTDEPENDENTES" TO wsauditcampo
+           MOVE wsqtdependentes-ed TO wsauditvalor
+           PERFORM GRAVA-AUDITORIA
+           PERFORM PEDE-QTDEPENDENTES
+       ELSE
+           MOVE wsqtdependentes-ed TO wsqtdependentes
+       END-IF.
+
+       PEDE-VALORDEPENDENTE.
+       DISPLAY "Digite o valor do dependente: R$" WITH NO ADVANCING.
+       ACCEPT wsvalordependente-reais-ed.
+       DISPLAY "Digite os centavos (00-99): " WITH NO ADVANCING.
+       ACCEPT wsvalordependente-centavos-ed.
+       IF wsvalordependente-reais-ed IS NOT NUMERIC OR
+               wsvalordependente-centavos-ed IS NOT NUMERIC
+           DISPLAY "Valor invalido. Digite somente numeros."
+           MOVE "VALORDEPENDENTE" TO wsauditcampo
+           STRING wsvalordependente-reais-ed ","
+               wsvalordependente-centavos-ed
+               DELIMITED BY SIZE INTO wsauditvalor
+           PERFORM GRAVA-AUDITORIA
+           PERFORM PEDE-VALORDEPENDENTE
+       ELSE
+           MOVE wsvalordependente-reais-ed TO wsvalordependente-reais
+           MOVE wsvalordependente-centavos-ed TO
+               wsvalordependente-centavos
+           COMPUTE wsvalordependente ROUNDED =
+               wsvalordependente-reais +
+               (wsvalordependente-centavos / 100)
+       END-IF.
+
+      *----------------------------------------------------------------*
+      * Appends a rejected/edge-case input to the shared AUDITORIA.LOG
+      * (prontuario, program, field, value, date) so a compliance
+      * review can see what edge cases the system actually hit.
+      *----------------------------------------------------------------*
+       GRAVA-AUDITORIA.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia "/" wsdt-mes "/" wsdt-ano
+               DELIMITED BY SIZE INTO wsdatatxt.
+           OPEN EXTEND AUDITORIA.
+           IF wsfs-aud EQUAL "05" OR wsfs-aud EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           MOVE SPACES TO AUD-LINHA.
+           STRING wsdatatxt DELIMITED BY SIZE
+               " TP01 " DELIMITED BY SIZE
+               "PRONTUARIO:" DELIMITED BY SIZE
+               wsprontuario DELIMITED BY SIZE
+               " CAMPO:" DELIMITED BY SIZE
+               wsauditcampo DELIMITED BY SIZE
+               " VALOR:" DELIMITED BY SIZE
+               wsauditvalor DELIMITED BY SIZE
+               INTO AUD-LINHA.
+           WRITE AUD-LINHA.
+           CLOSE AUDITORIA.
 
        CALCULOS.
        MULTIPLY wsvalorhora by wsqthoras GIVING wsbruto.
@@ -80,5 +271,47 @@
        DISPLAY wsprontuario AT 1650.
        DISPLAY wsbruto AT 1660.
        DISPLAY wsliquido AT 1668.
+       PERFORM GRAVA-CADASTRO.
        STOP RUN.
+
+      *----------------------------------------------------------------*
+      * Looks up wsprontuario in CADASTRO.DAT, creating the file the
+      * first time the program is ever run on this machine.
+      *----------------------------------------------------------------*
+       BUSCA-CADASTRO.
+       MOVE "N" TO wsachou.
+       OPEN I-O CADASTRO.
+       IF wsfs EQUAL "35"
+           OPEN OUTPUT CADASTRO
+           CLOSE CADASTRO
+           OPEN I-O CADASTRO
+       END-IF.
+       MOVE wsprontuario TO CAD-PRONTUARIO.
+       READ CADASTRO
+           INVALID KEY
+               MOVE "N" TO wsachou
+           NOT INVALID KEY
+               SET wscadastroachado TO TRUE
+       END-READ.
+
+      *----------------------------------------------------------------*
+      * Writes or updates the CADASTRO.DAT record for this prontuario
+      * with what was typed/computed in this run.
+      *----------------------------------------------------------------*
+       GRAVA-CADASTRO.
+       MOVE wsprontuario TO CAD-PRONTUARIO.
+       MOVE wsnome TO CAD-NOME.
+       MOVE wssobrenome TO CAD-SOBRENOME.
+       MOVE wsvalorhora TO CAD-VALORHORA.
+       MOVE wsqthoras TO CAD-QTHORAS.
+       MOVE wsqtdependentes TO CAD-QTDEPENDENTES.
+       MOVE wsvalordependente TO CAD-VALORDEPENDENTE.
+       MOVE wsbruto TO CAD-BRUTO.
+       MOVE wsliquido TO CAD-LIQUIDO.
+       IF wscadastroachado
+           REWRITE CAD-REGISTRO
+       ELSE
+           WRITE CAD-REGISTRO
+       END-IF.
+       CLOSE CADASTRO.
       *----------------------------------------------------------------*
