@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Author: Pedro Veiga
+      * Purpose: Shared employee name group (TP02/TP03/TP04)
+      ******************************************************************
+       01 nome.
+           05 wsmascnm             PIC A(20).
+           05 wsmascsobnm          PIC A(30).
