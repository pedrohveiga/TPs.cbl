@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Author: Pedro Veiga
+      * Purpose: Shared record layout for the cross-program audit log
+      ******************************************************************
+       FD AUDITORIA.
+       01 AUD-LINHA                    PIC X(100).
