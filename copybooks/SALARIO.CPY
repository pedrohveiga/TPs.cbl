@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Pedro Veiga
+      * Purpose: Shared salario group (TP02/TP03/TP04)
+      ******************************************************************
+       01 salario.
+           05 wsbto                PIC 9(5)V99 value zero.
+           05 wsliq                PIC 9(5)V99 value zero.
+           05 wsref                PIC 9(5)V99 value zero.
+           05 wsinss               PIC 9(5)V99 value zero.
+           05 wsir                 PIC 9(5)V99 value zero.
