@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Author: Pedro Veiga
+      * Purpose: Shared SELECT clause for the cross-program audit log
+      ******************************************************************
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-aud.
