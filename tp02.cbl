@@ -3,6 +3,16 @@
       * Date: 17/09/2023
       * Purpose: TP02 COBOL
       * Tectonics: cobc
+      *----------------------------------------------------------------*
+      * Modification History
+      * 09/08/2026 - Write the payslip SAIDA also builds on screen to a
+      *              print-image file so it can be handed to employees.
+      * 09/08/2026 - Added wscpf alongside prontuario so the payslip can
+      *              be filed with the tax authorities.
+      * 09/08/2026 - nome/salario groups now come from the shared
+      *              copybooks instead of being redeclared locally.
+      * 09/08/2026 - A valor-hora of zero is now also appended to the
+      *              shared AUDITORIA.LOG for compliance review.
       ******************************************************************
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
@@ -14,21 +24,32 @@
        OBJECT-COMPUTER. DESKTOP.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLERITE ASSIGN TO "TP02HOLERITE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-hol.
+           COPY AUDITSEL.
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD HOLERITE.
+       01 HOL-LINHA                    PIC X(80).
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
       *VARIAVEIS COM MASCARA
 
        77 wspront PIC X(9).
+       77 wscpf PIC 9(11).
        77 wsmascqthr PIC ZZZ.
        77 wsmascqtdep PIC ZZ.
        77 wsmascvldep PIC ZZZ,99.
        77 wsmascvlhr PIC ZZZ,99.
 
-       01 nome.
-         05 wsmascnm PIC A(20).
-         05 wsmascsobnm PIC A(30).
-       
+       COPY NOME.
+
       *VARIAVEIS PARA CALCULO
 
        77 wsvlhr PIC 999V99 value zero.
@@ -36,13 +57,17 @@
        77 wsqtdep PIC 99.
        77 wsvldep PIC 999V99 value zero.
        77 wstemp PIC 99999V99 value zero.
+       77 wsfs-hol PIC XX.
+       77 wsfs-aud PIC XX.
+       77 wsauditcampo PIC X(20).
+       77 wsauditvalor PIC X(15).
+       01 wsdatahoje.
+           05 wsdt-ano PIC 9(4).
+           05 wsdt-mes PIC 9(2).
+           05 wsdt-dia PIC 9(2).
+       77 wsdatatxt PIC X(10).
 
-       01 salario.
-         05 wsbto PIC 99999V99 value zero.
-         05 wsliq PIC 99999V99 value zero.
-         05 wsref PIC 99999V99 value zero.
-         05 wsinss PIC 99999V99 value zero.
-         05 wsir PIC 99999V99 value zero.
+       COPY SALARIO.
 
        SCREEN SECTION.
        01 limpatela.
@@ -53,29 +78,37 @@
        PROCEDURE DIVISION.
        ENTRADA.
            DISPLAY "Digite seu nome: " no advancing.
-           ACCEPT wsmascnm at 0118 with prompt character is "_" with 
+           ACCEPT wsmascnm at 0118 with prompt character is "_" with
            required.
            DISPLAY " ".
            DISPLAY "Digite seu sobrenome: " no advancing.
-           ACCEPT wsmascsobnm at 0223 with prompt character is "_" with 
+           ACCEPT wsmascsobnm at 0223 with prompt character is "_" with
            required.
            DISPLAY " ".
            DISPLAY "Digite seu prontuario: " no advancing.
            ACCEPT wspront at 0324 with prompt character is "_" required.
            DISPLAY " ".
+           DISPLAY "Digite seu CPF: " no advancing.
+           ACCEPT wscpf at 0424 with prompt character is "_" required.
+           DISPLAY " ".
            DISPLAY "Digite o valor hora: R$" no advancing
-           ACCEPT wsmascvlhr at 0424 with prompt character is "_" with 
+           ACCEPT wsmascvlhr at 0524 with prompt character is "_" with
            required.
+           IF wsmascvlhr EQUAL ZERO
+               MOVE "VLHR" TO wsauditcampo
+               MOVE wsmascvlhr TO wsauditvalor
+               PERFORM GRAVA-AUDITORIA
+           END-IF.
            DISPLAY " ".
            DISPLAY "Digite qt de horas trabalhadas: " no advancing.
-           ACCEPT wsmascqthr at 0533 with required.
+           ACCEPT wsmascqthr at 0633 with required.
            DISPLAY " ".
            DISPLAY "Digite a qt de dependentes: " no advancing.
-           ACCEPT wsmascqtdep at 0629 with prompt character is "_" with 
+           ACCEPT wsmascqtdep at 0729 with prompt character is "_" with
            required.
            DISPLAY " ".
            DISPLAY "Digite o valor do dependente: R$" no advancing.
-           ACCEPT wsmascvldep at 0733 with prompt character is "_" with 
+           ACCEPT wsmascvldep at 0833 with prompt character is "_" with
            required.
            DISPLAY " ".
 
@@ -103,13 +136,14 @@
            DISPLAY "NOME: " at 0303 wsmascnm at 0323.
            DISPLAY "SOBRENOME: " at 0403 wsmascsobnm at 0423.
            DISPLAY "PRONTUARIO: " at 0503 wspront at 0523.
+           DISPLAY "CPF: " at 0533 wscpf at 0540.
            DISPLAY "VALOR DA HORA: " at 0603 wsmascvlhr at 0623.
            DISPLAY "QTDE H/TRABALHADAS: " at 0703 wsmascqthr at 0723.
            DISPLAY "QTDE DE DEP: " at 0803 wsmascqtdep at 0823.
            DISPLAY " ".
            DISPLAY "SALARIO BRUTO: " at 1003 wsbto at 1023.
            DISPLAY "INSS: " at 1103 wsinss at 1123.
-           DISPLAY "IRRF: " at 1203 wsir at 1223. 
+           DISPLAY "IRRF: " at 1203 wsir at 1223.
            DISPLAY "SALARIO LIQUIDO: " at 1303 wsliq at 1323.
            DISPLAY " ".
            DISPLAY wsmascnm at 1501.
@@ -118,6 +152,84 @@
            DISPLAY wsbto at 1555.
            DISPLAY wsliq at 1562.
            DISPLAY " ".
+           PERFORM GRAVA-HOLERITE.
            STOP "Pressione enter...".
            STOP RUN.
+
+      *----------------------------------------------------------------*
+      * Writes the same payslip shown on the SAIDA screen to a
+      * print-image file so it can be printed and handed to the
+      * employee instead of only shown on the terminal.
+      *----------------------------------------------------------------*
+       GRAVA-HOLERITE.
+           OPEN EXTEND HOLERITE.
+           IF wsfs-hol EQUAL "05" OR wsfs-hol EQUAL "35"
+               OPEN OUTPUT HOLERITE
+           END-IF.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "TP02 - HOLERITE" DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "NOME: " DELIMITED BY SIZE
+               wsmascnm DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               wsmascsobnm DELIMITED BY SIZE
+               INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "PRONTUARIO: " DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               "  CPF: " DELIMITED BY SIZE
+               wscpf DELIMITED BY SIZE
+               INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "VALOR HORA: " DELIMITED BY SIZE
+               wsmascvlhr DELIMITED BY SIZE
+               "  QTDE HORAS: " DELIMITED BY SIZE
+               wsmascqthr DELIMITED BY SIZE
+               "  QTDE DEP: " DELIMITED BY SIZE
+               wsmascqtdep DELIMITED BY SIZE
+               INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "SALARIO BRUTO: " DELIMITED BY SIZE
+               wsbto DELIMITED BY SIZE
+               "  INSS: " DELIMITED BY SIZE
+               wsinss DELIMITED BY SIZE
+               "  IRRF: " DELIMITED BY SIZE
+               wsir DELIMITED BY SIZE
+               "  LIQUIDO: " DELIMITED BY SIZE
+               wsliq DELIMITED BY SIZE
+               INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           WRITE HOL-LINHA.
+           CLOSE HOLERITE.
+
+      *----------------------------------------------------------------*
+      * Appends a suspicious/edge-case field value to the shared
+      * AUDITORIA.LOG (prontuario, program, field, value, date) so a
+      * compliance review can see what edge cases the system hit.
+      *----------------------------------------------------------------*
+       GRAVA-AUDITORIA.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia "/" wsdt-mes "/" wsdt-ano
+               DELIMITED BY SIZE INTO wsdatatxt.
+           OPEN EXTEND AUDITORIA.
+           IF wsfs-aud EQUAL "05" OR wsfs-aud EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           MOVE SPACES TO AUD-LINHA.
+           STRING wsdatatxt DELIMITED BY SIZE
+               " TP02 " DELIMITED BY SIZE
+               "PRONTUARIO:" DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               " CAMPO:" DELIMITED BY SIZE
+               wsauditcampo DELIMITED BY SIZE
+               " VALOR:" DELIMITED BY SIZE
+               wsauditvalor DELIMITED BY SIZE
+               INTO AUD-LINHA.
+           WRITE AUD-LINHA.
+           CLOSE AUDITORIA.
       *----------------------------------------------------------------*
