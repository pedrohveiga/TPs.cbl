@@ -3,6 +3,16 @@
       * Date: 24/10/2023
       * Purpose: TP05 COBOL
       * Tectonics: cobc
+      *----------------------------------------------------------------*
+      * Modification History
+      * 09/08/2026 - Division by zero is now rejected with a message
+      *              instead of crashing the divide.
+      * 09/08/2026 - Numeros e resultado agora sao PIC S9(5)V99, com
+      *              sinal e duas casas decimais.
+      * 09/08/2026 - Added a memory register (M+/M-/MR) and a
+      *              calculation log (TP05EX3.LOG).
+      * 09/08/2026 - The calculator now returns to the menu after each
+      *              operation instead of stopping.
       ******************************************************************
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
@@ -17,17 +27,38 @@
        OBJECT-COMPUTER. DESKTOP.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGCALC ASSIGN TO "TP05EX3.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-log.
       *----------------------------------------------------------------*
 
        DATA DIVISION.
+       FILE SECTION.
+       FD LOGCALC.
+       01 LOG-LINHA                    PIC X(80).
 
        WORKING-STORAGE SECTION.
 
        77 wsmenu PIC 9.
-       77 wsnum1 PIC 99999.
-       77 wsnum2 PIC 99999.
-       77 wsresult PIC 99999 value zero.
-       77 wsmascresult PIC ZZ.ZZZ,ZZ.
+       77 wsnum1 PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+       77 wsnum2 PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+       77 wsnum1-sinal PIC X VALUE "+".
+       77 wsnum1-int PIC 9(5).
+       77 wsnum1-dec PIC 99.
+       77 wsnum2-sinal PIC X VALUE "+".
+       77 wsnum2-int PIC 9(5).
+       77 wsnum2-dec PIC 99.
+       77 wsresult PIC S9(5)V99 SIGN IS TRAILING SEPARATE value zero.
+       77 wsmascresult PIC -ZZZZ9,99.
+       77 wsmascnum1 PIC -ZZZZ9,99.
+       77 wsmascnum2 PIC -ZZZZ9,99.
+
+      *Registrador de memoria
+       77 wsmemoria PIC S9(5)V99 SIGN IS TRAILING SEPARATE VALUE ZERO.
+       77 wsmascmemoria PIC -ZZZZ9,99.
+       77 wsfs-log PIC XX.
 
        SCREEN SECTION.
        01 TELA-CALCULADORA.
@@ -36,38 +67,83 @@
          05 LINE 05 COL 05 VALUE "2 - SUBTRACAO".
          05 LINE 06 COL 05 VALUE "3 - MULTIPLICACAO".
          05 LINE 07 COL 05 VALUE "4 - DIVISAO".
-         05 LINE 08 COL 05 VALUE "0 - SAIR".
-         05 LINE 10 COL 05 VALUE "Digite a opcao: ".
-         05 TELA1-MENU LINE 10 COL 21 using wsmenu required.
+         05 LINE 08 COL 05 VALUE "5 - M+ (soma ao registrador)".
+         05 LINE 09 COL 05 VALUE "6 - M- (subtrai do registrador)".
+         05 LINE 10 COL 05 VALUE "7 - MR (mostra o registrador)".
+         05 LINE 11 COL 05 VALUE "0 - SAIR".
+         05 LINE 13 COL 05 VALUE "Digite a opcao: ".
+         05 TELA1-MENU LINE 13 COL 21 using wsmenu required.
 
        01 limpatela.
          05 blank screen.
 
        PROCEDURE DIVISION.
-           DISPLAY TELA-CALCULADORA
+       PRINCIPAL.
+           DISPLAY limpatela.
+           DISPLAY TELA-CALCULADORA.
            ACCEPT TELA1-MENU.
            if wsmenu = 0
                DISPLAY " "
                stop run
            end-if.
-           if wsmenu less than 0 or greater than 4 then
+           if wsmenu less than 0 or greater than 7 then
                DISPLAY " "
                DISPLAY "Numero inserido invalido"
-               stop run
+               GO TO PRINCIPAL
            end-if.
 
-           perform entrada.
-           perform operacao.
-           perform resultado.
-           stop run.
+           if wsmenu = 5
+               perform MEMORIA-MAIS
+           else
+               if wsmenu = 6
+                   perform MEMORIA-MENOS
+               else
+                   if wsmenu = 7
+                       perform MEMORIA-MOSTRA
+                   else
+                       perform entrada
+                       perform operacao
+                       perform resultado
+                       perform GRAVA-LOG
+                   end-if
+               end-if
+           end-if.
+
+           GO TO PRINCIPAL.
 
        entrada.
            DISPLAY limpatela.
            DISPLAY "Insira o primeiro numero".
-           ACCEPT wsnum1.
+           DISPLAY "Sinal (+ ou -): " with no advancing.
+           ACCEPT wsnum1-sinal.
+           DISPLAY "Parte inteira: " with no advancing.
+           ACCEPT wsnum1-int.
+           DISPLAY "Centavos (00-99): " with no advancing.
+           ACCEPT wsnum1-dec.
+           COMPUTE wsnum1 = wsnum1-int + (wsnum1-dec / 100).
+           IF wsnum1-sinal EQUAL "-"
+               MULTIPLY wsnum1 BY -1 GIVING wsnum1
+           END-IF.
            DISPLAY "Insira o segundo numero".
-           ACCEPT wsnum2.
-           
+           PERFORM PEDE-NUM2.
+
+      *----------------------------------------------------------------*
+      * Asks for the second operand; also used to re-ask just this one
+      * operand when it was typed as zero for a division, instead of
+      * sending the operator back to re-enter both numbers.
+      *----------------------------------------------------------------*
+       PEDE-NUM2.
+           DISPLAY "Sinal (+ ou -): " with no advancing.
+           ACCEPT wsnum2-sinal.
+           DISPLAY "Parte inteira: " with no advancing.
+           ACCEPT wsnum2-int.
+           DISPLAY "Centavos (00-99): " with no advancing.
+           ACCEPT wsnum2-dec.
+           COMPUTE wsnum2 = wsnum2-int + (wsnum2-dec / 100).
+           IF wsnum2-sinal EQUAL "-"
+               MULTIPLY wsnum2 BY -1 GIVING wsnum2
+           END-IF.
+
        operacao.
            if wsmenu = 1
                add wsnum1 to wsnum2 giving wsresult
@@ -79,7 +155,20 @@
                multiply wsnum1 by wsnum2 giving wsresult
            end-if
            if wsmenu = 4
-               divide wsnum1 by wsnum2 giving wsresult.
+               perform PEDE-NOVO-DIVISOR until wsnum2 not = 0
+               divide wsnum1 by wsnum2 giving wsresult
+           end-if.
+
+      *----------------------------------------------------------------*
+      * A zero divisor is rejected with a friendly message and a fresh
+      * ACCEPT of just the second operand, instead of aborting the
+      * whole calculation back to the menu.
+      *----------------------------------------------------------------*
+       PEDE-NOVO-DIVISOR.
+           DISPLAY "Divisao por zero nao permitida.".
+           DISPLAY "Insira o segundo numero novamente".
+           PERFORM PEDE-NUM2.
+
        resultado.
            DISPLAY "A opcao escolhida foi: " with no advancing.
            DISPLAY wsmenu.
@@ -87,6 +176,53 @@
            with no advancing.
            move wsresult to wsmascresult.
            DISPLAY wsmascresult.
-           
+
+      *----------------------------------------------------------------*
+      * Memory register: M+ adds the last result to the register, M-
+      * subtracts it, MR just shows the current register value. None
+      * of the three ask for new numbers.
+      *----------------------------------------------------------------*
+       MEMORIA-MAIS.
+           add wsresult to wsmemoria.
+           DISPLAY "Registrador atualizado. Valor atual: "
+           with no advancing.
+           move wsmemoria to wsmascmemoria.
+           DISPLAY wsmascmemoria.
+
+       MEMORIA-MENOS.
+           subtract wsresult from wsmemoria.
+           DISPLAY "Registrador atualizado. Valor atual: "
+           with no advancing.
+           move wsmemoria to wsmascmemoria.
+           DISPLAY wsmascmemoria.
+
+       MEMORIA-MOSTRA.
+           move wsmemoria to wsmascmemoria.
+           DISPLAY "Valor do registrador: " with no advancing.
+           DISPLAY wsmascmemoria.
+
+      *----------------------------------------------------------------*
+      * Appends every calculation (operands, operation, result) to
+      * TP05EX3.LOG, using the edited mask fields so the decimal point
+      * and sign are visible in the log text.
+      *----------------------------------------------------------------*
+       GRAVA-LOG.
+           OPEN EXTEND LOGCALC.
+           IF wsfs-log EQUAL "05" OR wsfs-log EQUAL "35"
+               OPEN OUTPUT LOGCALC
+           END-IF.
+           MOVE wsnum1 TO wsmascnum1.
+           MOVE wsnum2 TO wsmascnum2.
+           MOVE SPACES TO LOG-LINHA.
+           STRING "OPCAO:" wsmenu DELIMITED BY SIZE
+               " NUM1:" DELIMITED BY SIZE
+               wsmascnum1 DELIMITED BY SIZE
+               " NUM2:" DELIMITED BY SIZE
+               wsmascnum2 DELIMITED BY SIZE
+               " RESULTADO:" DELIMITED BY SIZE
+               wsmascresult DELIMITED BY SIZE
+               INTO LOG-LINHA.
+           WRITE LOG-LINHA.
+           CLOSE LOGCALC.
 
        end program TP05ex3.
