@@ -3,6 +3,15 @@
       * Date: 23/10/2023
       * Purpose: TP05ex2 COBOL
       * Tectonics: cobc
+      *----------------------------------------------------------------*
+      * Modification History
+      * 09/08/2026 - Numero inicial/final/incremento now accept two
+      *              decimal places so the sequence can step by
+      *              fractional amounts, not just whole numbers.
+      * 09/08/2026 - An incremento of zero is rejected and re-asked
+      *              instead of leaving CONTAGEM looping forever.
+      * 09/08/2026 - Each number in the sequence is also written to
+      *              TP05EX2.SEQ.
       ******************************************************************
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
@@ -17,12 +26,29 @@
        OBJECT-COMPUTER. DESKTOP.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCIA ASSIGN TO "TP05EX2.SEQ"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-seq.
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD SEQUENCIA.
+       01 SEQ-LINHA                    PIC X(30).
+
        WORKING-STORAGE SECTION.
-       77 wsnumini PIC 9999.
-       77 wsnumfim PIC 9999.
-       77 wsinc PIC 9999.
+       77 wsnumini PIC 9(4)V99.
+       77 wsnumfim PIC 9(4)V99.
+       77 wsinc PIC 9(4)V99.
+       77 wsfs-seq PIC XX.
+       77 wsnumini-ed PIC ZZZ9,99.
+       77 wsnumini-int PIC 9(4).
+       77 wsnumini-dec PIC 99.
+       77 wsnumfim-int PIC 9(4).
+       77 wsnumfim-dec PIC 99.
+       77 wsinc-int PIC 9(4).
+       77 wsinc-dec PIC 99.
       *----------------------------------------------------------------*
        SCREEN SECTION.
 
@@ -33,29 +59,73 @@
 
        PROCEDURE DIVISION.
        ENTRADA.
-           DISPLAY "Insira o numero inicial: ".
-           ACCEPT wsnumini.
-           DISPLAY "Insira o numero final: ".
-           ACCEPT wsnumfim.
-           DISPLAY "Insira o incremento: ".
-           ACCEPT wsinc.
+           DISPLAY "Insira o numero inicial, parte inteira: ".
+           ACCEPT wsnumini-int.
+           DISPLAY "Insira o numero inicial, centavos (00-99): ".
+           ACCEPT wsnumini-dec.
+           COMPUTE wsnumini ROUNDED = wsnumini-int +
+               (wsnumini-dec / 100).
+           DISPLAY "Insira o numero final, parte inteira: ".
+           ACCEPT wsnumfim-int.
+           DISPLAY "Insira o numero final, centavos (00-99): ".
+           ACCEPT wsnumfim-dec.
+           COMPUTE wsnumfim ROUNDED = wsnumfim-int +
+               (wsnumfim-dec / 100).
+           PERFORM PEDE-INCREMENTO.
            DISPLAY limpatela.
+           OPEN OUTPUT SEQUENCIA.
            perform CONTAGEM until wsnumini equal to wsnumfim.
+           CLOSE SEQUENCIA.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * An incremento of zero would leave CONTAGEM comparing wsnumini
+      * to wsnumfim forever without either ever changing, so it is
+      * rejected here and re-asked, the same way tp01's PEDE- edit
+      * checks retry on an invalid value.
+      *----------------------------------------------------------------*
+       PEDE-INCREMENTO.
+           DISPLAY "Insira o incremento, parte inteira: ".
+           ACCEPT wsinc-int.
+           DISPLAY "Insira o incremento, centavos (00-99): ".
+           ACCEPT wsinc-dec.
+           COMPUTE wsinc ROUNDED = wsinc-int + (wsinc-dec / 100).
+           IF wsinc EQUAL ZERO
+               DISPLAY "Incremento nao pode ser zero."
+               PERFORM PEDE-INCREMENTO
+           END-IF.
+
        CONTAGEM.
-           if wsnumini less than wsnumfim then
+           if wsnumini less than wsnumfim
                DISPLAY "Numero da sequencia: "
                DISPLAY wsnumini
-               add wsinc to wsnumini.
-               if wsnumini equal to wsnumfim then
+               PERFORM GRAVA-SEQUENCIA
+               add wsinc to wsnumini
+               if wsnumini greater than or equal to wsnumfim
+                   MOVE wsnumfim TO wsnumini
                    DISPLAY "Numero da sequencia: "
-                   DISPLAY wsnumini.
-
-           if wsnumini greater than wsnumfim then
-               DISPLAY "Numero da sequencia: "
-               DISPLAY wsnumini
-               subtract wsinc from wsnumini
-               if wsnumini equal to wsnumfim then
+                   DISPLAY wsnumini
+                   PERFORM GRAVA-SEQUENCIA
+               end-if
+           else
+               if wsnumini greater than wsnumfim
                    DISPLAY "Numero da sequencia: "
-                   DISPLAY wsnumini.
+                   DISPLAY wsnumini
+                   PERFORM GRAVA-SEQUENCIA
+                   subtract wsinc from wsnumini
+                   if wsnumini less than or equal to wsnumfim
+                       MOVE wsnumfim TO wsnumini
+                       DISPLAY "Numero da sequencia: "
+                       DISPLAY wsnumini
+                       PERFORM GRAVA-SEQUENCIA
+                   end-if
+               end-if
+           end-if.
+
+       GRAVA-SEQUENCIA.
+           MOVE wsnumini TO wsnumini-ed.
+           MOVE SPACES TO SEQ-LINHA.
+           STRING wsnumini-ed DELIMITED BY SIZE INTO SEQ-LINHA.
+           WRITE SEQ-LINHA.
 
        END PROGRAM TP05ex2.
