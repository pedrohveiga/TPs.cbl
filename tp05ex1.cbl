@@ -3,6 +3,13 @@
       * Date: 23/10/2023
       * Purpose: TP05ex1 COBOL
       * Tectonics: cobc
+      *----------------------------------------------------------------*
+      * Modification History
+      * 09/08/2026 - The table's bounds are now asked from the operator
+      *              instead of hardcoded, and each row is also written
+      *              to TP05EX1.REL. Dropped a dead "stop run" left
+      *              over inside loop2 that the pretest PERFORM never
+      *              actually reached.
       ******************************************************************
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
@@ -17,13 +24,26 @@
        OBJECT-COMPUTER. DESKTOP.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO ASSIGN TO "TP05EX1.REL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-rel.
       *----------------------------------------------------------------*
 
        DATA DIVISION.
+       FILE SECTION.
+       FD RELATORIO.
+       01 REL-LINHA                    PIC X(400).
+
        WORKING-STORAGE SECTION.
 
-       77 wsloop PIC 9 value 1.
-       77 wsloop2 PIC 9 value 1.
+       77 wsloop PIC 99 value 1.
+       77 wsloop2 PIC 99 value 1.
+       77 wslimite1 PIC 99 VALUE ZERO.
+       77 wslimite2 PIC 99 VALUE ZERO.
+       77 wsfs-rel PIC XX.
+       77 wsptr PIC 9(3).
 
       *----------------------------------------------------------------*
 
@@ -33,19 +53,34 @@
        PROCEDURE DIVISION.
 
        PRINCIPAL.
-           perform loop1 until wsloop equal to 3.
+           DISPLAY "Digite ate quantas linhas a tabela vai ter: "
+           WITH NO ADVANCING.
+           ACCEPT wslimite1.
+           DISPLAY "Digite ate quantas colunas a tabela vai ter: "
+           WITH NO ADVANCING.
+           ACCEPT wslimite2.
+           OPEN OUTPUT RELATORIO.
+           MOVE 1 TO wsloop.
+           perform loop1 until wsloop > wslimite1.
+           CLOSE RELATORIO.
+           STOP RUN.
        loop1.
            DISPLAY wsloop with no advancing.
+           MOVE 1 TO wsptr.
+           MOVE SPACES TO REL-LINHA.
+           STRING wsloop DELIMITED BY SIZE
+               INTO REL-LINHA WITH POINTER wsptr.
            ADD 1 to wsloop.
            MOVE 1 to wsloop2.
-           perform loop2 until wsloop2 equal to 6.
+           perform loop2 until wsloop2 > wslimite2.
+           WRITE REL-LINHA.
+           DISPLAY " ".
        loop2.
-           if wsloop2 equal to 6 then
-               stop run.
            DISPLAY "  " with no advancing.
            DISPLAY wsloop2 with no advancing.
+           STRING "  " DELIMITED BY SIZE
+               wsloop2 DELIMITED BY SIZE
+               INTO REL-LINHA WITH POINTER wsptr.
            ADD 1 to wsloop2.
-           if wsloop2 equal to 6 then
-               DISPLAY "  ".
 
        END PROGRAM TP05ex1.
