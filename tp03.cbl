@@ -14,9 +14,33 @@
        OBJECT-COMPUTER. DESKTOP.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+           CRT STATUS IS wscrtstatus.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO ASSIGN TO "TP03REL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-rel.
+           COPY AUDITSEL.
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD RELATORIO.
+       01 REL-LINHA                    PIC X(100).
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
+       77 wscrtstatus PIC 9(4).
+       77 wscampo PIC 9 VALUE 1.
+       77 wsfs-rel PIC XX.
+       77 wsfs-aud PIC XX.
+       77 wsauditcampo PIC X(20).
+       77 wsauditvalor PIC X(15).
+       01 wsdatahoje.
+           05 wsdt-ano PIC 9(4).
+           05 wsdt-mes PIC 9(2).
+           05 wsdt-dia PIC 9(2).
+       77 wsdatatxt PIC X(10).
       *Variaveis mascara de valor e quantidade
        77 wsmascqthr       PIC ZZZ,ZZ.
        77 wsmascqtdep      PIC ZZ.
@@ -30,9 +54,7 @@
        77 wsmascir         PIC ZZ.ZZZ,ZZ.
 
       *Variaveis mascara de dados fixos
-       01 nome.
-         05 wsmascnm       PIC A(20).
-         05 wsmascsobnm    PIC A(30).
+       COPY NOME.
        77 wspront          PIC X(9).
 
       *Variaveis de calculo de valor e quantidade
@@ -43,12 +65,7 @@
        77 wstemp           PIC 9(5)V99 value zero.
 
       *Variaveis de calculo de salario
-       01 salario.
-         05 wsbto          PIC 9(5)V99 value zero.
-         05 wsliq          PIC 9(5)V99 value zero.
-         05 wsref          PIC 9(5)V99 value zero.
-         05 wsinss         PIC 9(5)V99 value zero.
-         05 wsir           PIC 9(5)V99 value zero.
+       COPY SALARIO.
 
        SCREEN SECTION.
        01 LIMPATELA.
@@ -150,14 +167,87 @@
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
+       ENTRADA.
            DISPLAY TELAENTRADA.
+           MOVE 1 TO wscampo.
+           PERFORM PROCESSA-CAMPO UNTIL wscampo GREATER THAN 7.
+
+      *----------------------------------------------------------------*
+      * PF7 backs up to the previous field so an earlier answer can be
+      * corrected; any other key (including PF8/Enter) moves forward.
+      *----------------------------------------------------------------*
+       PROCESSA-CAMPO.
+           GO TO CAMPO-1 CAMPO-2 CAMPO-3 CAMPO-4 CAMPO-5 CAMPO-6
+               CAMPO-7 DEPENDING ON wscampo.
+
+       CAMPO-1.
            ACCEPT TELA1-NM.
+           PERFORM VERIFICA-NAVEGACAO.
+           GO TO FIM-PROCESSA-CAMPO.
+       CAMPO-2.
            ACCEPT TELA1-SOBNM.
+           PERFORM VERIFICA-NAVEGACAO.
+           GO TO FIM-PROCESSA-CAMPO.
+       CAMPO-3.
            ACCEPT TELA1-PRONT.
+           PERFORM VERIFICA-NAVEGACAO.
+           GO TO FIM-PROCESSA-CAMPO.
+       CAMPO-4.
            ACCEPT TELA1-VLHR.
+           IF wsmascvlhr EQUAL ZERO
+               MOVE "VLHR" TO wsauditcampo
+               MOVE wsmascvlhr TO wsauditvalor
+               PERFORM GRAVA-AUDITORIA
+           END-IF.
+           PERFORM VERIFICA-NAVEGACAO.
+           GO TO FIM-PROCESSA-CAMPO.
+       CAMPO-5.
            ACCEPT TELA1-QTHR.
+           PERFORM VERIFICA-NAVEGACAO.
+           GO TO FIM-PROCESSA-CAMPO.
+       CAMPO-6.
            ACCEPT TELA1-QTDEP.
+           PERFORM VERIFICA-NAVEGACAO.
+           GO TO FIM-PROCESSA-CAMPO.
+       CAMPO-7.
            ACCEPT TELA1-VLDEP.
+           PERFORM VERIFICA-NAVEGACAO.
+       FIM-PROCESSA-CAMPO.
+           EXIT.
+
+       VERIFICA-NAVEGACAO.
+           IF wscrtstatus EQUAL 2007 AND wscampo GREATER THAN 1
+               SUBTRACT 1 FROM wscampo
+           ELSE
+               ADD 1 TO wscampo
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Appends a suspicious/edge-case field value to the shared
+      * AUDITORIA.LOG (prontuario, program, field, value, date) so a
+      * compliance review can see what edge cases the system hit.
+      *----------------------------------------------------------------*
+       GRAVA-AUDITORIA.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia "/" wsdt-mes "/" wsdt-ano
+               DELIMITED BY SIZE INTO wsdatatxt.
+           OPEN EXTEND AUDITORIA.
+           IF wsfs-aud EQUAL "05" OR wsfs-aud EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           MOVE SPACES TO AUD-LINHA.
+           STRING wsdatatxt DELIMITED BY SIZE
+               " TP03 " DELIMITED BY SIZE
+               "PRONTUARIO:" DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               " CAMPO:" DELIMITED BY SIZE
+               wsauditcampo DELIMITED BY SIZE
+               " VALOR:" DELIMITED BY SIZE
+               wsauditvalor DELIMITED BY SIZE
+               INTO AUD-LINHA.
+           WRITE AUD-LINHA.
+           CLOSE AUDITORIA.
+
        CALCULOS.
       *Mascara para variavel 
            MOVE wsmascqthr to wsqthr.
@@ -185,8 +275,48 @@
 
            DISPLAY LIMPATELA.
            DISPLAY TELASAIDA.
+           PERFORM GRAVA-RELATORIO.
 
            STOP "Pressione enter...".
            STOP RUN.
 
       *----------------------------------------------------------------*
+      * Appends the same data shown on TELASAIDA to a dated report
+      * file, one record per run, so every calculation TP03 has ever
+      * produced leaves a trail.
+      *----------------------------------------------------------------*
+       GRAVA-RELATORIO.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               wsdt-mes DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               wsdt-ano DELIMITED BY SIZE
+               INTO wsdatatxt.
+           OPEN EXTEND RELATORIO.
+           IF wsfs-rel EQUAL "05" OR wsfs-rel EQUAL "35"
+               OPEN OUTPUT RELATORIO
+           END-IF.
+           MOVE SPACES TO REL-LINHA.
+           STRING wsdatatxt DELIMITED BY SIZE
+               "  PRONT:" DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               "  NOME:" DELIMITED BY SIZE
+               wsmascnm DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               wsmascsobnm DELIMITED BY SIZE
+               INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING "  BRUTO:" DELIMITED BY SIZE
+               wsmascbto DELIMITED BY SIZE
+               "  INSS:" DELIMITED BY SIZE
+               wsmascinss DELIMITED BY SIZE
+               "  IRRF:" DELIMITED BY SIZE
+               wsmascir DELIMITED BY SIZE
+               "  LIQUIDO:" DELIMITED BY SIZE
+               wsmascliq DELIMITED BY SIZE
+               INTO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE RELATORIO.
+      *----------------------------------------------------------------*
