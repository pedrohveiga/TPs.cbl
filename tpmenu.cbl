@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author: Pedro Veiga
+      * Date: 09/08/2026
+      * Purpose: Front-end menu CALLing TP01 through TP05ex3
+      * Tectonics: cobc
+      *----------------------------------------------------------------*
+      * Modification History
+      * 09/08/2026 - First version.
+      * 09/08/2026 - Added TP06DISSI (dissidio readjustment utility).
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPMENU.
+       AUTHOR. Pedro Veiga.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DESKTOP AMD.
+       OBJECT-COMPUTER. DESKTOP.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 wsopcao PIC 99.
+
+       SCREEN SECTION.
+       01 TELA-MENU.
+         05 LINE 02 COL 05 VALUE "Toolkit de folha de pagamento".
+         05 LINE 04 COL 05 VALUE "01 - TP01  (calculo avulso)".
+         05 LINE 05 COL 05 VALUE "02 - TP01LOTE (lote via arquivo)".
+         05 LINE 06 COL 05 VALUE "03 - TP02  (holerite com CPF)".
+         05 LINE 07 COL 05 VALUE "04 - TP03  (tela com navegacao)".
+         05 LINE 08 COL 05 VALUE "05 - TP04  (folha completa)".
+         05 LINE 09 COL 05 VALUE "06 - TP05ex1 (tabela)".
+         05 LINE 10 COL 05 VALUE "07 - TP05ex2 (sequencia)".
+         05 LINE 11 COL 05 VALUE "08 - TP05ex3 (calculadora)".
+         05 LINE 12 COL 05 VALUE "09 - TP06DISSI (reajuste dissidio)".
+         05 LINE 13 COL 05 VALUE "00 - SAIR".
+         05 LINE 15 COL 05 VALUE "Digite a opcao: ".
+         05 TELA1-OPCAO LINE 15 COL 21 USING wsopcao REQUIRED.
+
+       01 limpatela.
+         05 BLANK SCREEN.
+
+      *----------------------------------------------------------------*
+      * Each program below still ends in its own STOP RUN, the same
+      * as when it is compiled and run standalone, so picking one here
+      * runs it to completion and ends this session along with it --
+      * the operator re-launches TPMENU to pick another program, the
+      * same way they would re-launch any one of these by itself.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           DISPLAY limpatela.
+           DISPLAY TELA-MENU.
+           ACCEPT TELA1-OPCAO.
+
+           IF wsopcao = 0
+               DISPLAY " "
+               STOP RUN
+           END-IF.
+
+           IF wsopcao = 1
+               CALL "TP01"
+           END-IF.
+           IF wsopcao = 2
+               CALL "TP01LOTE"
+           END-IF.
+           IF wsopcao = 3
+               CALL "TP02"
+           END-IF.
+           IF wsopcao = 4
+               CALL "TP03"
+           END-IF.
+           IF wsopcao = 5
+               CALL "TP04"
+           END-IF.
+           IF wsopcao = 6
+               CALL "TP05ex1"
+           END-IF.
+           IF wsopcao = 7
+               CALL "TP05ex2"
+           END-IF.
+           IF wsopcao = 8
+               CALL "TP05ex3"
+           END-IF.
+           IF wsopcao = 9
+               CALL "TP06DISSI"
+           END-IF.
+
+           IF wsopcao < 0 OR wsopcao > 9
+               DISPLAY " "
+               DISPLAY "Opcao invalida."
+               GO TO PRINCIPAL
+           END-IF.
+
+           STOP RUN.
+
+       END PROGRAM TPMENU.
