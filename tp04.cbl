@@ -4,9 +4,71 @@
       * Purpose: TP04 COBOL
       * Tectonics: cobc
       ******************************************************************
+      *----------------------------------------------------------------*
+      * Modification History
+      * 09/08/2026 - Corrected PROGRAM-ID (was TP03) so other programs
+      *              can CALL this one by its real name.
+      * 09/08/2026 - INSS/IRRF brackets now come from a TABELAS.DAT
+      *              rate table instead of hardcoded literals; the new
+      *              table ranges are contiguous so every wsbto/wsref
+      *              value falls into exactly one bracket.
+      * 09/08/2026 - Renamed the MENU field to wsmenu and completed the
+      *              END PROGRAM header with the program name; both had
+      *              been rejected by the compiler since TP04 was split
+      *              off from TP03.
+      * 09/08/2026 - Each ficha calculated is now appended to
+      *              TP04HIST.DAT so the payroll history survives past
+      *              the terminal session.
+      * 09/08/2026 - Session totals (fichas processadas, bruto, INSS,
+      *              IRRF, liquido) are accumulated as each ficha is
+      *              calculated and shown/reported when the operator
+      *              ends the session.
+      * 09/08/2026 - The prontuario of the last ficha processed is
+      *              saved to TP04CKPT.DAT after every calculation and
+      *              shown back at startup, so an operator restarting
+      *              after an interrupted session knows where the
+      *              previous one left off.
+      * 09/08/2026 - TP04YTD.DAT now keeps a running year-to-date
+      *              bruto/INSS/IRRF/liquido per prontuario, updated
+      *              after every ficha, for the 13th-salary and ferias
+      *              calculations.
+      * 09/08/2026 - Added a calculation-mode menu (salario normal,
+      *              decimo terceiro, ferias); decimo terceiro draws
+      *              its base from the YTD bruto accumulated above,
+      *              ferias adds the constitutional 1/3.
+      * 09/08/2026 - Pensao/pensao alimenticia now accepts additional
+      *              entries beyond the first, all deducted together.
+      * 09/08/2026 - The prontuario typed is now checked against
+      *              CADASTRO.DAT (TP01's cadastro mestre) before the
+      *              ficha is calculated.
+      * 09/08/2026 - ficha's nome/salario groups now come from the
+      *              shared copybooks instead of being declared here.
+      * 09/08/2026 - A prontuario not found in CADASTRO.DAT and a zero
+      *              valor-hora are now also appended to the shared
+      *              AUDITORIA.LOG for compliance review.
+      * 09/08/2026 - The session is now written as an auditable payroll
+      *              register in TP04REGISTRO.REL: a header record with
+      *              run date and operator, one detail record per
+      *              ficha, and a trailer with record count and control
+      *              totals.
+      * 09/08/2026 - A GPS/DARF remittance guide (TP04GUIAS.REL) is now
+      *              written at session end, totaling the INSS and
+      *              IRRF withheld across every ficha in the run.
+      * 09/08/2026 - A CNAB-style bank remessa file (TP04CNAB.REM) is
+      *              now written alongside the payroll register, with
+      *              one detail record per ficha (prontuario, nome,
+      *              liquido) for direct-deposit payment.
+      * 09/08/2026 - Each ficha is now also written as a plain
+      *              print-image payslip to TP04HOLERITE.DAT, alongside
+      *              (not instead of) the TELASAIDA screen.
+      * 09/08/2026 - Added a calculation-mode option (4-Consulta
+      *              historico) that looks up a prontuario/data pair
+      *              in a new TP04HISTIDX.DAT index and redisplays the
+      *              stored ficha via TELASAIDA without recomputing it.
+      ******************************************************************
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TP03.
+       PROGRAM-ID. TP04.
        AUTHOR. Pedro Veiga.
        DATE-WRITTEN. 25/09/23.
        DATE-COMPILED. 25/09/23.
@@ -17,21 +79,130 @@
        OBJECT-COMPUTER. DESKTOP.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELAS ASSIGN TO "TABELAS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-tab.
+           SELECT HISTORICO ASSIGN TO "TP04HIST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-hist.
+           SELECT TOTAIS ASSIGN TO "TP04TOTAIS.REL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-tot.
+           SELECT CHECKPOINT ASSIGN TO "TP04CKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-ckpt.
+           SELECT YTD ASSIGN TO "TP04YTD.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-PRONTUARIO
+           FILE STATUS IS wsfs-ytd.
+           SELECT CADASTRO ASSIGN TO "CADASTRO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CAD-PRONTUARIO
+           FILE STATUS IS wsfs-cad.
+           SELECT REGISTRO ASSIGN TO "TP04REGISTRO.REL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-reg.
+           SELECT GUIAS ASSIGN TO "TP04GUIAS.REL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-gui.
+           SELECT CNAB ASSIGN TO "TP04CNAB.REM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-cnab.
+           SELECT HOLERITE ASSIGN TO "TP04HOLERITE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-hol.
+           SELECT HISTIDX ASSIGN TO "TP04HISTIDX.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-hidx.
+           COPY AUDITSEL.
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD TABELAS.
+       01 TAB-REG.
+           05 TAB-TIPO          PIC X(1).
+           05 TAB-MIN           PIC 9(7)V99.
+           05 TAB-MAX           PIC 9(7)V99.
+           05 TAB-ALIQ          PIC 9V999.
+           05 TAB-SINAL         PIC X(1).
+           05 TAB-PARCELA       PIC 9(7)V99.
+
+       FD HISTORICO.
+       01 HIST-LINHA                PIC X(100).
+
+       FD TOTAIS.
+       01 TOT-LINHA                 PIC X(100).
+
+       FD CHECKPOINT.
+       01 CKPT-LINHA                PIC X(9).
+
+       FD YTD.
+       01 YTD-REGISTRO.
+           05 YTD-PRONTUARIO        PIC X(9).
+           05 YTD-ANO               PIC 9(4).
+           05 YTD-BRUTO             PIC 9(7)V99.
+           05 YTD-INSS              PIC 9(7)V99.
+           05 YTD-IR                PIC 9(7)V99.
+           05 YTD-LIQ               PIC 9(7)V99.
+
+       FD CADASTRO.
+       01 CAD-REGISTRO.
+           05 CAD-PRONTUARIO          PIC X(9).
+           05 CAD-NOME                PIC A(20).
+           05 CAD-SOBRENOME           PIC A(30).
+           05 CAD-VALORHORA           PIC 999V99.
+           05 CAD-QTHORAS             PIC 9(3).
+           05 CAD-QTDEPENDENTES       PIC 99.
+           05 CAD-VALORDEPENDENTE     PIC 999V99.
+           05 CAD-BRUTO               PIC 99999V99.
+           05 CAD-LIQUIDO             PIC 99999V99.
+
+       FD REGISTRO.
+       01 REG-LINHA                 PIC X(100).
+
+       FD GUIAS.
+       01 GUI-LINHA                 PIC X(100).
+
+       FD CNAB.
+       01 CNAB-LINHA                PIC X(120).
+
+       FD HOLERITE.
+       01 HOL-LINHA                 PIC X(100).
+
+      *----------------------------------------------------------------*
+      * Fixed-field index of every ficha calculated, used to redisplay
+      * a past ficha (see CONSULTA-HISTORICO) without recomputing it.
+      * Kept separate from HISTORICO's free-text line above because
+      * that one is STRING-built for reading by eye, not by field.
+      *----------------------------------------------------------------*
+       FD HISTIDX.
+       01 HIDX-REGISTRO.
+           05 HIDX-DATA             PIC X(10).
+           05 HIDX-PRONTUARIO       PIC X(9).
+           05 HIDX-NOME             PIC A(20).
+           05 HIDX-SOBRENOME        PIC A(30).
+           05 HIDX-VLHR             PIC 999V99.
+           05 HIDX-QTHR             PIC 9(3).
+           05 HIDX-BRUTO            PIC 9(5)V99.
+           05 HIDX-INSS             PIC 9(5)V99.
+           05 HIDX-IR               PIC 9(5)V99.
+           05 HIDX-LIQ              PIC 9(5)V99.
+           05 HIDX-PENS             PIC 9(5)V99.
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
 
        01 ficha.
-           05 nome.
-               10 wsmascnm         PIC A(20).
-               10 wsmascsobnm      PIC A(30).
+           COPY NOME REPLACING LEADING ==01== BY ==05==
+               ==05== BY ==10==.
            05 wspront              PIC X(9).
-           05 salario.
-               10 wsbto            PIC 9(5)V99 value zero.
-               10 wsliq            PIC 9(5)V99 value zero.
-               10 wsref            PIC 9(5)V99 value zero.
-               10 wsinss           PIC 9(5)V99 value zero.
-               10 wsir             PIC 9(5)V99 value zero.
+           COPY SALARIO REPLACING LEADING ==01== BY ==05==
+               ==05== BY ==10==.
 
       *Variaveis de calculo de valor e quantidade
        77 wsvlhr                   PIC 999V99 value zero.
@@ -53,10 +224,105 @@
        77 wsmascliq                PIC ZZ.ZZZ,ZZ.
        77 wsmascinss               PIC ZZ.ZZZ,ZZ.
        77 wsmascir                 PIC ZZ.ZZZ,ZZ.
+       77 wsmasctotbto             PIC ZZZ.ZZZ,ZZ.
+       77 wsmasctotinss            PIC ZZZ.ZZZ,ZZ.
+       77 wsmasctotir              PIC ZZZ.ZZZ,ZZ.
+       77 wsmasctotliq             PIC ZZZ.ZZZ,ZZ.
+       77 wsmascqtdfichas          PIC ZZZZ9.
 
       *Variaveis condicionais
 
-       77 menu PIC 9 VALUE ZERO.
+       77 wsmenu PIC 9 VALUE ZERO.
+       77 wsfs-tab PIC XX.
+       77 wsfimtabelas PIC X VALUE "N".
+       77 wsachoufaixa PIC X VALUE "N".
+       77 wsix PIC 9 VALUE ZERO.
+       77 wsqtinss PIC 9 VALUE ZERO.
+       77 wsqtir PIC 9 VALUE ZERO.
+
+      *Variaveis do historico de folha
+       77 wsfs-hist PIC XX.
+       01 wsdatahoje.
+           05 wsdt-ano PIC 9(4).
+           05 wsdt-mes PIC 9(2).
+           05 wsdt-dia PIC 9(2).
+       77 wsdatatxt PIC X(10).
+
+      *Totais da sessao, acumulados a cada ficha calculada
+       77 wsfs-tot PIC XX.
+       77 wsqtdfichas PIC 9(5) VALUE ZERO.
+       01 totais-sessao.
+           05 wstotbto  PIC 9(7)V99 VALUE ZERO.
+           05 wstotinss PIC 9(7)V99 VALUE ZERO.
+           05 wstotir   PIC 9(7)V99 VALUE ZERO.
+           05 wstotliq  PIC 9(7)V99 VALUE ZERO.
+
+      *Variaveis do checkpoint de reinicio
+       77 wsfs-ckpt PIC XX.
+       77 wsultpront PIC X(9) VALUE SPACES.
+
+      *Variaveis do acumulado anual (YTD) por prontuario
+       77 wsfs-ytd PIC XX.
+       77 wsachouytd PIC X VALUE "N".
+       77 wsytdbruto PIC 9(7)V99 VALUE ZERO.
+
+      *Variaveis do modo de calculo (normal/decimo terceiro/ferias)
+       77 wsmodocalc PIC 9 VALUE 1.
+           88 wsmodonormal VALUE 1.
+           88 wsmododecimo VALUE 2.
+           88 wsmodoferias VALUE 3.
+           88 wsmodoconsulta VALUE 4.
+
+      *Variaveis de pensoes adicionais (alem da informada na tela)
+       77 wsqtpensoesadc PIC 9 VALUE ZERO.
+       01 TAB-PENSOES-ADC.
+           05 PENSAO-ADC PIC 9(5)V99 OCCURS 4 TIMES.
+
+      *Variaveis da validacao do prontuario contra o cadastro mestre
+       77 wsfs-cad PIC XX.
+       77 wsvalidouprontuario PIC X VALUE "N".
+       77 wsrespvalida PIC X VALUE "N".
+
+      *Variaveis do log de auditoria compartilhado
+       77 wsfs-aud PIC XX.
+       77 wsauditcampo PIC X(20).
+       77 wsauditvalor PIC X(15).
+
+      *Variaveis do registro de folha (header/detalhe/rodape da sessao)
+       77 wsfs-reg PIC XX.
+       77 wsoperador PIC X(20) VALUE SPACES.
+
+      *Variaveis da guia de recolhimento (GPS/DARF) da sessao
+       77 wsfs-gui PIC XX.
+
+      *Variaveis do arquivo remessa CNAB de pagamento
+       77 wsfs-cnab PIC XX.
+       77 wscnab-seq PIC 9(6) VALUE ZERO.
+
+      *Variaveis do holerite impresso
+       77 wsfs-hol PIC XX.
+
+      *Variaveis da consulta ao historico de fichas
+       77 wsfs-hidx PIC XX.
+       77 wsfimhistidx PIC X VALUE "N".
+       77 wsachouhist PIC X VALUE "N".
+
+      *Tabela de faixas de INSS e IRRF, carregada de TABELAS.DAT. Cada
+      *faixa guarda a aliquota e a parcela a deduzir, de forma que o
+      *reajuste anual dessas faixas seja uma troca de dados e nao uma
+      *alteracao de programa.
+       01 TAB-INSS-T.
+           05 TAB-INSS-ROW OCCURS 6 TIMES.
+               10 INSS-MIN PIC 9(7)V99.
+               10 INSS-MAX PIC 9(7)V99.
+               10 INSS-ALIQ PIC 9V999.
+               10 INSS-PARCELA PIC S9(7)V99.
+       01 TAB-IR-T.
+           05 TAB-IR-ROW OCCURS 6 TIMES.
+               10 IR-MIN PIC 9(7)V99.
+               10 IR-MAX PIC 9(7)V99.
+               10 IR-ALIQ PIC 9V999.
+               10 IR-PARCELA PIC S9(7)V99.
 
       *----------------------------------------------------------------*
        SCREEN SECTION.
@@ -180,60 +446,77 @@
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
        DISPLAYS.
+           PERFORM CARREGA-TABELAS.
+           PERFORM LE-CHECKPOINT.
+           IF wsultpront NOT EQUAL SPACES
+               DISPLAY "Ultima ficha processada antes desta sessao: "
+               at LINE 23 COL 01 wsultpront at LINE 23 COL 46
+           END-IF.
+           DISPLAY "Digite o nome do operador: " at LINE 19 COL 01.
+           ACCEPT wsoperador at LINE 19 COL 29.
+           PERFORM GRAVA-REGISTRO-CABECALHO.
+           PERFORM GRAVA-CNAB-HEADER.
+       PEDE-MODO.
+           DISPLAY LIMPATELA.
+           DISPLAY "Tipo de calculo: 1-Normal 2-Decimo terceiro"
+           at LINE 19 COL 01.
+           DISPLAY "3-Ferias 4-Consulta historico (ENTER = normal): "
+           at LINE 20 COL 01.
+           ACCEPT wsmodocalc at LINE 20 COL 51.
+           IF wsmodocalc EQUAL ZERO
+               MOVE 1 TO wsmodocalc
+           END-IF.
+           IF wsmodoconsulta
+               PERFORM CONSULTA-HISTORICO
+               GO TO PEDE-MODO
+           END-IF.
            DISPLAY TELAENTRADA.
            ACCEPT TELA1-NM.
            ACCEPT TELA1-SOBNM.
            ACCEPT TELA1-PRONT.
+           PERFORM VALIDA-PRONTUARIO.
        VALORES.
            ACCEPT TELA1-VLHR.
+           IF wsmascvlhr EQUAL ZERO
+               MOVE "VLHR" TO wsauditcampo
+               MOVE wsmascvlhr TO wsauditvalor
+               PERFORM GRAVA-AUDITORIA
+           END-IF.
            ACCEPT TELA1-QTHR.
            ACCEPT TELA1-QTDEP.
            ACCEPT TELA1-VLDEP.
            ACCEPT TELA1-PENS.
+           MOVE wsmascpens to wspens.
+
+           MOVE ZERO TO wsqtpensoesadc.
+           PERFORM PEDE-QT-PENSOES-ADC.
+           MOVE 1 TO wsix.
+           PERFORM PEDE-PENSAO-ADC UNTIL wsix GREATER THAN
+               wsqtpensoesadc.
 
       *Dados mascara para dados variavel
            MOVE wsmascqthr to wsqthr.
            MOVE wsmascqtdep to wsqtdep.
            MOVE wsmascvldep to wsvldep.
            MOVE wsmascvlhr to wsvlhr.
-           MOVE wsmascpens to wspens.
-           COMPUTE wsbto = wsvlhr * wsqthr.
 
-           IF wsbto LESS THAN OR EQUAL TO 1320,00
-               COMPUTE wsinss = 1320 * 0,075
+           IF wsmododecimo
+               PERFORM BUSCA-YTD-BRUTO
+               COMPUTE wsbto ROUNDED = wsytdbruto / 12
            ELSE
-               IF wsbto GREATER THAN 1320,10 AND LESS THAN 2571,29
-                   COMPUTE wsinss = ((wsbto - 1320,00) * 0,09) + 99
+               IF wsmodoferias
+                   COMPUTE wsbto ROUNDED =
+                       (wsvlhr * wsqthr) + ((wsvlhr * wsqthr) / 3)
                ELSE
-                   IF wsbto GREATER THAN 2571,30 AND LESS THAN 3856,94
-                       COMPUTE wsinss = ((wsbto - 2571,29) * 0,12) +
-                         112,62 + 99
-                   ELSE
-                       IF wsbto GREATER THAN 3856,95 AND LESS THAN
-                         7507,49
-                           COMPUTE wsinss = ((wsbto - 3856,94) *
-                           0,14) + 154,28 + 112,62 + 99
-                       ELSE
-                           IF wsbto GREATER THAN 7507,49
-                               COMPUTE wsinss = 876,97.
+                   COMPUTE wsbto = wsvlhr * wsqthr
+               END-IF
+           END-IF.
 
+           PERFORM BUSCA-FAIXA-INSS.
 
            COMPUTE wsref = (wsbto - wsinss - wspens)-(wsqtdep * 189,59).
 
-           IF wsref LESS THAN OR EQUAL TO 2112,00
-               COMPUTE wsir = 0
-           ELSE
-               IF wsref GREATER THAN 2112,01 AND LESS THAN 2826,65
-                   COMPUTE wsir = (wsref * 0,075) - 158,40
-               ELSE
-                   IF wsref GREATER THAN 2826,66 AND LESS THAN 3751,06
-                       COMPUTE wsir = (wsref * 0,15) - 370,40
-                   ELSE
-                       IF wsref GREATER THAN 3751,07 AND LESS THAN
-                       4664,69
-                           COMPUTE wsir = (wsref * 0,225) - 651,73
-                       ELSE
-                           COMPUTE wsir = (wsref * 0,275) - 884,96.
+           PERFORM BUSCA-FAIXA-IR.
 
            COMPUTE wsliq = wsref - wsir.
            COMPUTE wstemp = wsvldep * wsqtdep.
@@ -249,19 +532,685 @@
            MOVE wsinss to wsmascinss.
            MOVE wsir to wsmascir.
            MOVE wspens to wsmascpens.
-       
+
+           PERFORM GRAVA-HISTORICO.
+           PERFORM GRAVA-HISTIDX.
+           PERFORM GRAVA-CHECKPOINT.
+           PERFORM ATUALIZA-YTD.
+           PERFORM GRAVA-REGISTRO-DETALHE.
+           PERFORM GRAVA-CNAB-DETALHE.
+           PERFORM GRAVA-HOLERITE.
+
+           ADD 1 TO wsqtdfichas.
+           ADD wsbto TO wstotbto.
+           ADD wsinss TO wstotinss.
+           ADD wsir TO wstotir.
+           ADD wsliq TO wstotliq.
+
        DISPLAY LIMPATELA.
        DISPLAY TELASAIDA.
        DISPLAY " ".
+       PEDE-NOVA-OPERACAO.
        DISPLAY "Deseja calcular novamente?(Digite 1, senao, digite 0): "
        at LINE 20 COL 05.
-       ACCEPT MENU at LINE 20 COL 62 REQUIRED.
-           IF MENU EQUAL TO 1
-               DISPLAY LIMPATELA
-               DISPLAY TELAENTRADA
-               GO TO VALORES
+       ACCEPT wsmenu at LINE 20 COL 62 REQUIRED.
+           if wsmenu less than 0 or greater than 1
+               DISPLAY " "
+               DISPLAY "Numero inserido invalido" at LINE 21 COL 05
+               GO TO PEDE-NOVA-OPERACAO
+           end-if.
+           IF wsmenu EQUAL TO 1
+               GO TO PEDE-MODO
            ELSE
-               IF MENU EQUAL TO 0
+               IF wsmenu EQUAL TO 0
+                   PERFORM ENCERRA-SESSAO
                    STOP RUN.
-       END PROGRAM.
+
+      *----------------------------------------------------------------*
+      * Loads the INSS/IRRF bracket tables from TABELAS.DAT once per
+      * run. Updating a bracket or rate for a new year is then a
+      * change to that data file, not to this program.
+      *----------------------------------------------------------------*
+       CARREGA-TABELAS.
+           OPEN INPUT TABELAS.
+           MOVE "N" TO wsfimtabelas.
+           PERFORM LE-LINHA-TABELA.
+           PERFORM PROCESSA-LINHA-TABELA UNTIL wsfimtabelas EQUAL "S".
+           CLOSE TABELAS.
+
+       LE-LINHA-TABELA.
+           READ TABELAS
+               AT END
+                   MOVE "S" TO wsfimtabelas
+           END-READ.
+
+       PROCESSA-LINHA-TABELA.
+           IF TAB-TIPO EQUAL "I"
+               ADD 1 TO wsqtinss
+               MOVE TAB-MIN TO INSS-MIN(wsqtinss)
+               MOVE TAB-MAX TO INSS-MAX(wsqtinss)
+               MOVE TAB-ALIQ TO INSS-ALIQ(wsqtinss)
+               IF TAB-SINAL EQUAL "-"
+                   COMPUTE INSS-PARCELA(wsqtinss) = TAB-PARCELA * -1
+               ELSE
+                   MOVE TAB-PARCELA TO INSS-PARCELA(wsqtinss)
+               END-IF
+           ELSE
+               ADD 1 TO wsqtir
+               MOVE TAB-MIN TO IR-MIN(wsqtir)
+               MOVE TAB-MAX TO IR-MAX(wsqtir)
+               MOVE TAB-ALIQ TO IR-ALIQ(wsqtir)
+               IF TAB-SINAL EQUAL "-"
+                   COMPUTE IR-PARCELA(wsqtir) = TAB-PARCELA * -1
+               ELSE
+                   MOVE TAB-PARCELA TO IR-PARCELA(wsqtir)
+               END-IF
+           END-IF.
+           PERFORM LE-LINHA-TABELA.
+
+      *----------------------------------------------------------------*
+      * Bracket lookups: the table ranges are contiguous from zero to
+      * a very high ceiling, so every wsbto/wsref value matches exactly
+      * one row - there is no gap left unhandled.
+      *----------------------------------------------------------------*
+       BUSCA-FAIXA-INSS.
+           MOVE 1 TO wsix.
+           MOVE "N" TO wsachoufaixa.
+           PERFORM VERIFICA-FAIXA-INSS
+               UNTIL wsix GREATER THAN wsqtinss OR wsachoufaixa EQUAL
+               "S".
+
+       VERIFICA-FAIXA-INSS.
+           IF wsbto NOT LESS THAN INSS-MIN(wsix) AND
+              wsbto NOT GREATER THAN INSS-MAX(wsix)
+               COMPUTE wsinss ROUNDED =
+                   (wsbto * INSS-ALIQ(wsix)) - INSS-PARCELA(wsix)
+               MOVE "S" TO wsachoufaixa
+           ELSE
+               ADD 1 TO wsix
+           END-IF.
+
+       BUSCA-FAIXA-IR.
+           MOVE 1 TO wsix.
+           MOVE "N" TO wsachoufaixa.
+           PERFORM VERIFICA-FAIXA-IR
+               UNTIL wsix GREATER THAN wsqtir OR wsachoufaixa EQUAL
+               "S".
+
+       VERIFICA-FAIXA-IR.
+           IF wsref NOT LESS THAN IR-MIN(wsix) AND
+              wsref NOT GREATER THAN IR-MAX(wsix)
+               COMPUTE wsir ROUNDED =
+                   (wsref * IR-ALIQ(wsix)) - IR-PARCELA(wsix)
+               MOVE "S" TO wsachoufaixa
+           ELSE
+               ADD 1 TO wsix
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Asks how many additional pension/pensao alimenticia entries
+      * will be typed, re-prompting while the count exceeds the 4
+      * slots TAB-PENSOES-ADC actually has room for.
+      *----------------------------------------------------------------*
+       PEDE-QT-PENSOES-ADC.
+           DISPLAY "Pensoes/pensao alimenticia adicionais (0-4): "
+           at LINE 19 COL 01.
+           ACCEPT wsqtpensoesadc at LINE 19 COL 48.
+           IF wsqtpensoesadc GREATER THAN 4
+               DISPLAY "Quantidade invalida, digite de 0 a 4."
+               at LINE 20 COL 01
+               PERFORM PEDE-QT-PENSOES-ADC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Accepts the additional pension/pensao alimenticia entries
+      * beyond the one already typed on TELAENTRADA, adding each one
+      * into wspens so VALORES deducts the full total.
+      *----------------------------------------------------------------*
+       PEDE-PENSAO-ADC.
+           DISPLAY "Valor da pensao adicional " wsix ": "
+           at LINE 20 COL 01.
+           ACCEPT PENSAO-ADC(wsix) at LINE 20 COL 30.
+           ADD PENSAO-ADC(wsix) TO wspens.
+           ADD 1 TO wsix.
+
+      *----------------------------------------------------------------*
+      * Confirms the typed prontuario is on file in CADASTRO.DAT (the
+      * cadastro mestre kept by TP01) before the ficha is calculated.
+      * If it is not there the operator can retype it or confirm the
+      * calculation should go ahead anyway.
+      *----------------------------------------------------------------*
+       VALIDA-PRONTUARIO.
+           MOVE "N" TO wsvalidouprontuario.
+           PERFORM VERIFICA-PRONTUARIO
+               UNTIL wsvalidouprontuario EQUAL "S".
+
+       VERIFICA-PRONTUARIO.
+           OPEN INPUT CADASTRO.
+           IF wsfs-cad EQUAL "35"
+               MOVE "S" TO wsvalidouprontuario
+           ELSE
+               MOVE wspront TO CAD-PRONTUARIO
+               READ CADASTRO
+                   INVALID KEY
+                       DISPLAY "Prontuario nao encontrado no cadastro"
+                       at LINE 19 COL 01
+                       DISPLAY "mestre do TP01. Confirma mesmo assim"
+                       at LINE 20 COL 01
+                       DISPLAY "(S) ou redigita (N): " at LINE 21 COL 01
+                       ACCEPT wsrespvalida at LINE 21 COL 23
+                       MOVE "PRONTUARIO" TO wsauditcampo
+                       MOVE wspront TO wsauditvalor
+                       PERFORM GRAVA-AUDITORIA
+                       IF wsrespvalida EQUAL "S" OR wsrespvalida
+                          EQUAL "s"
+                           MOVE "S" TO wsvalidouprontuario
+                       ELSE
+                           ACCEPT TELA1-PRONT
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE "S" TO wsvalidouprontuario
+               END-READ
+               CLOSE CADASTRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Looks up this prontuario's year-to-date bruto (before this
+      * ficha's own contribution is added by ATUALIZA-YTD) to use as
+      * the base for a decimo terceiro calculation.
+      *----------------------------------------------------------------*
+       BUSCA-YTD-BRUTO.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           MOVE ZERO TO wsytdbruto.
+           OPEN INPUT YTD.
+           IF wsfs-ytd NOT EQUAL "35"
+               MOVE wspront TO YTD-PRONTUARIO
+               READ YTD
+                   INVALID KEY
+                       MOVE ZERO TO wsytdbruto
+                   NOT INVALID KEY
+                       IF YTD-ANO EQUAL wsdt-ano
+                           MOVE YTD-BRUTO TO wsytdbruto
+                       END-IF
+               END-READ
+               CLOSE YTD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Checkpoint/restart support: TP04 works one ficha at a time
+      * interactively, so there is no batch record count to resume by.
+      * Instead, the prontuario of the last ficha calculated is kept in
+      * TP04CKPT.DAT and shown back to the operator at startup, so a
+      * session interrupted partway through a list of employees can be
+      * picked back up from the right place.
+      *----------------------------------------------------------------*
+       LE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF wsfs-ckpt EQUAL "35"
+               MOVE SPACES TO wsultpront
+           ELSE
+               READ CHECKPOINT
+                   AT END
+                       MOVE SPACES TO wsultpront
+                   NOT AT END
+                       MOVE CKPT-LINHA TO wsultpront
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE wspront TO CKPT-LINHA.
+           WRITE CKPT-LINHA.
+           CLOSE CHECKPOINT.
+
+      *----------------------------------------------------------------*
+      * Keeps a year-to-date bruto/INSS/IRRF/liquido total per
+      * prontuario in TP04YTD.DAT, used later by the 13th-salary and
+      * ferias calculations. Resets are implicit: a new calendar year
+      * starts a new YTD-ANO, so the totals below are zeroed by
+      * WRITE-ing a fresh record instead of REWRITE-ing the old year.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * Decimo terceiro and ferias are derived/bonus payments computed
+      * FROM the YTD-BRUTO already on file (decimo divides it by 12),
+      * not regular salary -- folding them back into YTD-BRUTO would
+      * both mix bonus pay into the YTD figures 012 reports and make
+      * each later decimo run in the same year larger than the last.
+      * Only a normal-mode ficha updates the YTD totals.
+      *----------------------------------------------------------------*
+       ATUALIZA-YTD.
+           IF wsmodonormal
+               ACCEPT wsdatahoje FROM DATE YYYYMMDD
+               OPEN I-O YTD
+               IF wsfs-ytd EQUAL "35"
+                   OPEN OUTPUT YTD
+                   CLOSE YTD
+                   OPEN I-O YTD
+               END-IF
+               MOVE "N" TO wsachouytd
+               MOVE wspront TO YTD-PRONTUARIO
+               READ YTD
+                   INVALID KEY
+                       MOVE "N" TO wsachouytd
+                   NOT INVALID KEY
+                       MOVE "S" TO wsachouytd
+               END-READ
+               IF wsachouytd EQUAL "S" AND YTD-ANO EQUAL wsdt-ano
+                   ADD wsbto TO YTD-BRUTO
+                   ADD wsinss TO YTD-INSS
+                   ADD wsir TO YTD-IR
+                   ADD wsliq TO YTD-LIQ
+                   REWRITE YTD-REGISTRO
+               ELSE
+                   MOVE wsdt-ano TO YTD-ANO
+                   MOVE wsbto TO YTD-BRUTO
+                   MOVE wsinss TO YTD-INSS
+                   MOVE wsir TO YTD-IR
+                   MOVE wsliq TO YTD-LIQ
+                   IF wsachouytd EQUAL "S"
+                       REWRITE YTD-REGISTRO
+                   ELSE
+                       WRITE YTD-REGISTRO
+                   END-IF
+               END-IF
+               CLOSE YTD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Shows the session's grand totals on screen and writes them as
+      * the trailer of TP04TOTAIS.REL, so the operator has both an
+      * immediate summary and a durable control-total record of how
+      * many fichas were processed in the run.
+      *----------------------------------------------------------------*
+       ENCERRA-SESSAO.
+           MOVE wsqtdfichas TO wsmascqtdfichas.
+           MOVE wstotbto TO wsmasctotbto.
+           MOVE wstotinss TO wsmasctotinss.
+           MOVE wstotir TO wsmasctotir.
+           MOVE wstotliq TO wsmasctotliq.
+
+           DISPLAY LIMPATELA.
+           DISPLAY "TP04 - TOTAIS DA SESSAO" at 0120.
+           DISPLAY "FICHAS PROCESSADAS: " at 0305 wsmascqtdfichas at
+           0325.
+           DISPLAY "TOTAL BRUTO: " at 0405 wsmasctotbto at 0425.
+           DISPLAY "TOTAL INSS: " at 0505 wsmasctotinss at 0525.
+           DISPLAY "TOTAL IRRF: " at 0605 wsmasctotir at 0625.
+           DISPLAY "TOTAL LIQUIDO: " at 0705 wsmasctotliq at 0725.
+           DISPLAY " ".
+
+           OPEN EXTEND TOTAIS.
+           IF wsfs-tot EQUAL "05" OR wsfs-tot EQUAL "35"
+               OPEN OUTPUT TOTAIS
+           END-IF.
+           MOVE SPACES TO TOT-LINHA.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia "/" wsdt-mes "/" wsdt-ano
+               DELIMITED BY SIZE INTO wsdatatxt.
+           STRING wsdatatxt DELIMITED BY SIZE
+               " FICHAS:" DELIMITED BY SIZE
+               wsmascqtdfichas DELIMITED BY SIZE
+               " BRUTO:" DELIMITED BY SIZE
+               wsmasctotbto DELIMITED BY SIZE
+               " INSS:" DELIMITED BY SIZE
+               wsmasctotinss DELIMITED BY SIZE
+               " IRRF:" DELIMITED BY SIZE
+               wsmasctotir DELIMITED BY SIZE
+               " LIQUIDO:" DELIMITED BY SIZE
+               wsmasctotliq DELIMITED BY SIZE
+               INTO TOT-LINHA.
+           WRITE TOT-LINHA.
+           CLOSE TOTAIS.
+
+           PERFORM GRAVA-REGISTRO-RODAPE.
+           PERFORM GRAVA-GUIAS.
+           PERFORM GRAVA-CNAB-TRAILER.
+
+      *----------------------------------------------------------------*
+      * Appends the just-calculated ficha to TP04HIST.DAT so the
+      * payroll history survives past the terminal session and can be
+      * looked up again later (see BUSCA-HISTORICO).
+      *----------------------------------------------------------------*
+       GRAVA-HISTORICO.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia "/" wsdt-mes "/" wsdt-ano
+               DELIMITED BY SIZE INTO wsdatatxt.
+           OPEN EXTEND HISTORICO.
+           IF wsfs-hist EQUAL "05" OR wsfs-hist EQUAL "35"
+               OPEN OUTPUT HISTORICO
+           END-IF.
+           MOVE SPACES TO HIST-LINHA.
+           STRING wsdatatxt DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               wsmascnm DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               wsmascsobnm DELIMITED BY SIZE
+               INTO HIST-LINHA.
+           WRITE HIST-LINHA.
+           MOVE SPACES TO HIST-LINHA.
+           STRING " BRUTO:" DELIMITED BY SIZE
+               wsbto DELIMITED BY SIZE
+               " INSS:" DELIMITED BY SIZE
+               wsinss DELIMITED BY SIZE
+               " IRRF:" DELIMITED BY SIZE
+               wsir DELIMITED BY SIZE
+               " LIQUIDO:" DELIMITED BY SIZE
+               wsliq DELIMITED BY SIZE
+               INTO HIST-LINHA.
+           WRITE HIST-LINHA.
+           CLOSE HISTORICO.
+
+      *----------------------------------------------------------------*
+      * Appends a suspicious/edge-case field value to the shared
+      * AUDITORIA.LOG (prontuario, program, field, value, date) so a
+      * compliance review can see what edge cases the system hit.
+      *----------------------------------------------------------------*
+       GRAVA-AUDITORIA.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia "/" wsdt-mes "/" wsdt-ano
+               DELIMITED BY SIZE INTO wsdatatxt.
+           OPEN EXTEND AUDITORIA.
+           IF wsfs-aud EQUAL "05" OR wsfs-aud EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           MOVE SPACES TO AUD-LINHA.
+           STRING wsdatatxt DELIMITED BY SIZE
+               " TP04 " DELIMITED BY SIZE
+               "PRONTUARIO:" DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               " CAMPO:" DELIMITED BY SIZE
+               wsauditcampo DELIMITED BY SIZE
+               " VALOR:" DELIMITED BY SIZE
+               wsauditvalor DELIMITED BY SIZE
+               INTO AUD-LINHA.
+           WRITE AUD-LINHA.
+           CLOSE AUDITORIA.
+
+      *----------------------------------------------------------------*
+      * Payroll register for the session: a header naming the run date
+      * and operator, one detail record per ficha (written below, as
+      * each ficha is calculated) and a trailer with the record count
+      * and control totals, so the run is auditable as a batch rather
+      * than a string of independent screen displays.
+      *----------------------------------------------------------------*
+       GRAVA-REGISTRO-CABECALHO.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia "/" wsdt-mes "/" wsdt-ano
+               DELIMITED BY SIZE INTO wsdatatxt.
+           OPEN EXTEND REGISTRO.
+           IF wsfs-reg EQUAL "05" OR wsfs-reg EQUAL "35"
+               OPEN OUTPUT REGISTRO
+           END-IF.
+           MOVE SPACES TO REG-LINHA.
+           STRING "CABECALHO DATA:" DELIMITED BY SIZE
+               wsdatatxt DELIMITED BY SIZE
+               " OPERADOR:" DELIMITED BY SIZE
+               wsoperador DELIMITED BY SIZE
+               INTO REG-LINHA.
+           WRITE REG-LINHA.
+           CLOSE REGISTRO.
+
+       GRAVA-REGISTRO-DETALHE.
+           OPEN EXTEND REGISTRO.
+           IF wsfs-reg EQUAL "05" OR wsfs-reg EQUAL "35"
+               OPEN OUTPUT REGISTRO
+           END-IF.
+           MOVE SPACES TO REG-LINHA.
+           STRING "DETALHE PRONTUARIO:" DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               " BRUTO:" DELIMITED BY SIZE
+               wsbto DELIMITED BY SIZE
+               " INSS:" DELIMITED BY SIZE
+               wsinss DELIMITED BY SIZE
+               " IRRF:" DELIMITED BY SIZE
+               wsir DELIMITED BY SIZE
+               " LIQUIDO:" DELIMITED BY SIZE
+               wsliq DELIMITED BY SIZE
+               INTO REG-LINHA.
+           WRITE REG-LINHA.
+           CLOSE REGISTRO.
+
+       GRAVA-REGISTRO-RODAPE.
+           OPEN EXTEND REGISTRO.
+           IF wsfs-reg EQUAL "05" OR wsfs-reg EQUAL "35"
+               OPEN OUTPUT REGISTRO
+           END-IF.
+           MOVE SPACES TO REG-LINHA.
+           STRING "RODAPE QTDE:" DELIMITED BY SIZE
+               wsmascqtdfichas DELIMITED BY SIZE
+               " BRUTO:" DELIMITED BY SIZE
+               wsmasctotbto DELIMITED BY SIZE
+               " INSS:" DELIMITED BY SIZE
+               wsmasctotinss DELIMITED BY SIZE
+               " IRRF:" DELIMITED BY SIZE
+               wsmasctotir DELIMITED BY SIZE
+               " LIQUIDO:" DELIMITED BY SIZE
+               wsmasctotliq DELIMITED BY SIZE
+               INTO REG-LINHA.
+           WRITE REG-LINHA.
+           CLOSE REGISTRO.
+
+      *----------------------------------------------------------------*
+      * Writes a GPS (INSS) and a DARF (IRRF) remittance line to
+      * TP04GUIAS.REL, totaling what was withheld across every ficha
+      * in the session, so the guias can be filled in from this record
+      * instead of re-adding the TELASAIDA screens by hand.
+      *----------------------------------------------------------------*
+       GRAVA-GUIAS.
+           OPEN EXTEND GUIAS.
+           IF wsfs-gui EQUAL "05" OR wsfs-gui EQUAL "35"
+               OPEN OUTPUT GUIAS
+           END-IF.
+           MOVE SPACES TO GUI-LINHA.
+           STRING "GPS DATA:" DELIMITED BY SIZE
+               wsdatatxt DELIMITED BY SIZE
+               " FICHAS:" DELIMITED BY SIZE
+               wsmascqtdfichas DELIMITED BY SIZE
+               " VALOR INSS:" DELIMITED BY SIZE
+               wsmasctotinss DELIMITED BY SIZE
+               INTO GUI-LINHA.
+           WRITE GUI-LINHA.
+           MOVE SPACES TO GUI-LINHA.
+           STRING "DARF DATA:" DELIMITED BY SIZE
+               wsdatatxt DELIMITED BY SIZE
+               " FICHAS:" DELIMITED BY SIZE
+               wsmascqtdfichas DELIMITED BY SIZE
+               " VALOR IRRF:" DELIMITED BY SIZE
+               wsmasctotir DELIMITED BY SIZE
+               INTO GUI-LINHA.
+           WRITE GUI-LINHA.
+           CLOSE GUIAS.
+
+      *----------------------------------------------------------------*
+      * CNAB-style bank remessa file: a "0" header record identifying
+      * the run, one "1" detail record per ficha with the data a bank
+      * needs for direct deposit (prontuario, nome, liquido), and a
+      * "9" trailer with the record count, so payday does not mean
+      * retyping every net salary into the bank's portal by hand.
+      *----------------------------------------------------------------*
+       GRAVA-CNAB-HEADER.
+           MOVE ZERO TO wscnab-seq.
+           OPEN EXTEND CNAB.
+           IF wsfs-cnab EQUAL "05" OR wsfs-cnab EQUAL "35"
+               OPEN OUTPUT CNAB
+           END-IF.
+           MOVE SPACES TO CNAB-LINHA.
+           STRING "0 HEADER DATA:" DELIMITED BY SIZE
+               wsdatatxt DELIMITED BY SIZE
+               " OPERADOR:" DELIMITED BY SIZE
+               wsoperador DELIMITED BY SIZE
+               INTO CNAB-LINHA.
+           WRITE CNAB-LINHA.
+           CLOSE CNAB.
+
+       GRAVA-CNAB-DETALHE.
+           ADD 1 TO wscnab-seq.
+           OPEN EXTEND CNAB.
+           IF wsfs-cnab EQUAL "05" OR wsfs-cnab EQUAL "35"
+               OPEN OUTPUT CNAB
+           END-IF.
+           MOVE SPACES TO CNAB-LINHA.
+           STRING "1 SEQ:" DELIMITED BY SIZE
+               wscnab-seq DELIMITED BY SIZE
+               " PRONTUARIO:" DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               " NOME:" DELIMITED BY SIZE
+               wsmascnm DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               wsmascsobnm DELIMITED BY SIZE
+               " LIQUIDO:" DELIMITED BY SIZE
+               wsliq DELIMITED BY SIZE
+               INTO CNAB-LINHA.
+           WRITE CNAB-LINHA.
+           CLOSE CNAB.
+
+       GRAVA-CNAB-TRAILER.
+           OPEN EXTEND CNAB.
+           IF wsfs-cnab EQUAL "05" OR wsfs-cnab EQUAL "35"
+               OPEN OUTPUT CNAB
+           END-IF.
+           MOVE SPACES TO CNAB-LINHA.
+           STRING "9 REGISTROS:" DELIMITED BY SIZE
+               wsmascqtdfichas DELIMITED BY SIZE
+               INTO CNAB-LINHA.
+           WRITE CNAB-LINHA.
+           CLOSE CNAB.
+
+      *----------------------------------------------------------------*
+      * Writes the same ficha shown on TELASAIDA to a plain print-image
+      * record in TP04HOLERITE.DAT, alongside the screen, so there is
+      * something to actually print or email to the employee.
+      *----------------------------------------------------------------*
+       GRAVA-HOLERITE.
+           OPEN EXTEND HOLERITE.
+           IF wsfs-hol EQUAL "05" OR wsfs-hol EQUAL "35"
+               OPEN OUTPUT HOLERITE
+           END-IF.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "TP04 - HOLERITE" DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "NOME: " DELIMITED BY SIZE
+               wsmascnm DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               wsmascsobnm DELIMITED BY SIZE
+               INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "PRONTUARIO: " DELIMITED BY SIZE
+               wspront DELIMITED BY SIZE
+               INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "SALARIO BRUTO: " DELIMITED BY SIZE
+               wsmascbto DELIMITED BY SIZE
+               "  INSS: " DELIMITED BY SIZE
+               wsmascinss DELIMITED BY SIZE
+               "  IRRF: " DELIMITED BY SIZE
+               wsmascir DELIMITED BY SIZE
+               INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING "PENSAO: " DELIMITED BY SIZE
+               wsmascpens DELIMITED BY SIZE
+               "  LIQUIDO: " DELIMITED BY SIZE
+               wsmascliq DELIMITED BY SIZE
+               INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           WRITE HOL-LINHA.
+           CLOSE HOLERITE.
+
+      *----------------------------------------------------------------*
+      * Appends this ficha's fields to TP04HISTIDX.DAT, a fixed-field
+      * twin of TP04HIST.DAT kept purely so CONSULTA-HISTORICO can find
+      * a past ficha by prontuario/data and read its fields back
+      * directly, without parsing the free-text HISTORICO line.
+      *----------------------------------------------------------------*
+       GRAVA-HISTIDX.
+           OPEN EXTEND HISTIDX.
+           IF wsfs-hidx EQUAL "05" OR wsfs-hidx EQUAL "35"
+               OPEN OUTPUT HISTIDX
+           END-IF.
+           MOVE wsdatatxt TO HIDX-DATA.
+           MOVE wspront TO HIDX-PRONTUARIO.
+           MOVE wsmascnm TO HIDX-NOME.
+           MOVE wsmascsobnm TO HIDX-SOBRENOME.
+           MOVE wsvlhr TO HIDX-VLHR.
+           MOVE wsqthr TO HIDX-QTHR.
+           MOVE wsbto TO HIDX-BRUTO.
+           MOVE wsinss TO HIDX-INSS.
+           MOVE wsir TO HIDX-IR.
+           MOVE wsliq TO HIDX-LIQ.
+           MOVE wspens TO HIDX-PENS.
+           WRITE HIDX-REGISTRO.
+           CLOSE HISTIDX.
+
+      *----------------------------------------------------------------*
+      * Looks up a prontuario/data pair typed by the operator against
+      * TP04HISTIDX.DAT and, if found, redisplays the stored ficha via
+      * TELASAIDA exactly as it was calculated -- no CALCULOS, no new
+      * history/register/guia/CNAB records are written for a lookup.
+      *----------------------------------------------------------------*
+       CONSULTA-HISTORICO.
+           DISPLAY LIMPATELA.
+           DISPLAY "Digite o prontuario a consultar: " at LINE 05 COL
+           01.
+           ACCEPT wspront at LINE 05 COL 36.
+           DISPLAY "Digite a data do calculo (DD/MM/AAAA): "
+           at LINE 07 COL 01.
+           ACCEPT wsdatatxt at LINE 07 COL 41.
+           MOVE "N" TO wsachouhist.
+           MOVE "N" TO wsfimhistidx.
+           OPEN INPUT HISTIDX.
+           IF wsfs-hidx NOT EQUAL "35"
+               PERFORM LE-HISTIDX
+               PERFORM VERIFICA-HISTIDX
+                   UNTIL wsfimhistidx EQUAL "S" OR wsachouhist EQUAL
+                   "S"
+               CLOSE HISTIDX
+           END-IF.
+           IF wsachouhist EQUAL "S"
+               MOVE HIDX-NOME TO wsmascnm
+               MOVE HIDX-SOBRENOME TO wsmascsobnm
+               MOVE HIDX-VLHR TO wsmascvlhr
+               MOVE HIDX-QTHR TO wsmascqthr
+               MOVE HIDX-BRUTO TO wsmascbto
+               MOVE HIDX-INSS TO wsmascinss
+               MOVE HIDX-IR TO wsmascir
+               MOVE HIDX-LIQ TO wsmascliq
+               MOVE HIDX-PENS TO wsmascpens
+               DISPLAY LIMPATELA
+               DISPLAY TELASAIDA
+           ELSE
+               DISPLAY
+               "Nenhuma ficha encontrada para esse prontuario/data."
+               at LINE 10 COL 01
+           END-IF.
+           DISPLAY "Deseja nova consulta ou calculo? (1-sim 0-sair): "
+           at LINE 22 COL 01.
+           ACCEPT wsmenu at LINE 22 COL 52.
+           IF wsmenu EQUAL ZERO
+               PERFORM ENCERRA-SESSAO
+               STOP RUN
+           END-IF.
+
+       LE-HISTIDX.
+           READ HISTIDX
+               AT END
+                   MOVE "S" TO wsfimhistidx
+           END-READ.
+
+       VERIFICA-HISTIDX.
+           IF HIDX-PRONTUARIO EQUAL wspront AND HIDX-DATA EQUAL
+              wsdatatxt
+               MOVE "S" TO wsachouhist
+           ELSE
+               PERFORM LE-HISTIDX
+           END-IF.
+
+       END PROGRAM TP04.
       *----------------------------------------------------------------*
\ No newline at end of file
