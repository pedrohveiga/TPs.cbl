@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author: Pedro Veiga
+      * Date: 09/08/2026
+      * Purpose: TP01LOTE COBOL - batch companion to TP01. Reads a
+      *          sequential transaction file of employees and runs the
+      *          same CALCULOS TP01 does for every record, writing the
+      *          results to a report file instead of the terminal.
+      * Tectonics: cobc
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP01LOTE.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DESKTOP AMD.
+       OBJECT-COMPUTER. DESKTOP.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES ASSIGN TO "TP01LOTE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-trans.
+           SELECT RELATORIO ASSIGN TO "TP01LOTE.REL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-rel.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACOES.
+       01 TRANS-REGISTRO.
+           05 TRANS-NOME               PIC A(20).
+           05 TRANS-SOBRENOME          PIC A(30).
+           05 TRANS-PRONTUARIO         PIC X(9).
+           05 TRANS-VALORHORA          PIC 999V99.
+           05 TRANS-QTHORAS            PIC 9(3).
+           05 TRANS-QTDEPENDENTES      PIC 99.
+           05 TRANS-VALORDEPENDENTE    PIC 999V99.
+
+       FD RELATORIO.
+       01 REL-LINHA                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 wsfs-trans PIC XX.
+       77 wsfs-rel PIC XX.
+       77 wsfimarquivo PIC X VALUE "N".
+           88 wsfimdearquivo VALUE "S".
+       77 wsqtdregistros PIC 9(5) VALUE ZERO.
+       77 wstemp PIC 99999V99.
+       77 wsbruto-ed PIC ZZZZZ,99.
+       77 wsliquido-ed PIC ZZZZZ,99.
+       01 salario.
+           05 wsbruto PIC 99999V99.
+           05 wsliquido PIC 99999V99.
+           05 wsref PIC 99999V99.
+           05 wsdescontoinss PIC 99999V99.
+           05 wsir PIC 99999V99.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       PRINCIPAL.
+       PERFORM ABERTURA.
+       PERFORM LE-TRANSACAO.
+       PERFORM PROCESSA-REGISTRO UNTIL wsfimdearquivo.
+       PERFORM FECHAMENTO.
+       STOP RUN.
+
+       ABERTURA.
+       OPEN INPUT TRANSACOES.
+       OPEN OUTPUT RELATORIO.
+       MOVE SPACES TO REL-LINHA.
+       STRING "RELATORIO DE CALCULO DE SALARIOS - TP01LOTE"
+           DELIMITED BY SIZE INTO REL-LINHA.
+       WRITE REL-LINHA.
+       MOVE SPACES TO REL-LINHA.
+       WRITE REL-LINHA.
+
+       LE-TRANSACAO.
+       READ TRANSACOES
+           AT END
+               MOVE "S" TO wsfimarquivo
+       END-READ.
+
+       PROCESSA-REGISTRO.
+       PERFORM CALCULOS.
+       PERFORM ESCREVE-LINHA.
+       ADD 1 TO wsqtdregistros.
+       PERFORM LE-TRANSACAO.
+
+       CALCULOS.
+       MULTIPLY TRANS-VALORHORA BY TRANS-QTHORAS GIVING wsbruto.
+       MULTIPLY wsbruto BY 0,14 GIVING wsdescontoinss.
+       MULTIPLY wsbruto BY 0,275 GIVING wsir.
+       SUBTRACT wsdescontoinss FROM wsbruto GIVING wsref.
+       SUBTRACT wsir FROM wsref GIVING wsliquido.
+       MULTIPLY TRANS-VALORDEPENDENTE BY TRANS-QTDEPENDENTES
+           GIVING wstemp.
+       ADD wsliquido TO wstemp GIVING wsliquido.
+
+       ESCREVE-LINHA.
+       MOVE wsbruto TO wsbruto-ed.
+       MOVE wsliquido TO wsliquido-ed.
+       MOVE SPACES TO REL-LINHA.
+       STRING TRANS-PRONTUARIO DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           TRANS-NOME DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           TRANS-SOBRENOME DELIMITED BY SIZE
+           " BRUTO:" DELIMITED BY SIZE
+           wsbruto-ed DELIMITED BY SIZE
+           " LIQUIDO:" DELIMITED BY SIZE
+           wsliquido-ed DELIMITED BY SIZE
+           INTO REL-LINHA.
+       WRITE REL-LINHA.
+
+       FECHAMENTO.
+       MOVE SPACES TO REL-LINHA.
+       WRITE REL-LINHA.
+       STRING "TOTAL DE REGISTROS PROCESSADOS: " DELIMITED BY SIZE
+           wsqtdregistros DELIMITED BY SIZE
+           INTO REL-LINHA.
+       WRITE REL-LINHA.
+       CLOSE TRANSACOES.
+       CLOSE RELATORIO.
+      *----------------------------------------------------------------*
