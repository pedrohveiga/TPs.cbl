@@ -0,0 +1,169 @@
+      ******************************************************************
+      * Author: Pedro Veiga
+      * Date: 09/08/2026
+      * Purpose: TP06DISSI COBOL - collective-bargaining (dissidio)
+      *          wage readjustment utility. Reads a batch of
+      *          prontuario/valor-hora pairs and applies a single
+      *          negotiated percentage to every one of them, writing
+      *          a before/after report and logging each change to the
+      *          shared audit log.
+      * Tectonics: cobc
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP06DISSI.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DESKTOP AMD.
+       OBJECT-COMPUTER. DESKTOP.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REAJUSTE ASSIGN TO "TP06DISSI.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-reaj.
+           SELECT RELATORIO ASSIGN TO "TP06DISSI.REL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wsfs-rel.
+           COPY AUDITSEL.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD REAJUSTE.
+       01 REAJ-REGISTRO.
+           05 REAJ-PRONTUARIO          PIC X(9).
+           05 REAJ-VALORHORA           PIC 999V99.
+
+       FD RELATORIO.
+       01 REL-LINHA                    PIC X(100).
+
+       COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       77 wsfs-reaj PIC XX.
+       77 wsfs-rel PIC XX.
+       77 wsfs-aud PIC XX.
+       77 wsauditcampo PIC X(20).
+       77 wsauditvalor PIC X(15).
+       77 wsfimarquivo PIC X VALUE "N".
+           88 wsfimdearquivo VALUE "S".
+       77 wsqtdregistros PIC 9(5) VALUE ZERO.
+
+       77 wspercentual PIC 9(3)V99 VALUE ZERO.
+       77 wspercentual-int PIC 9(3).
+       77 wspercentual-dec PIC 99.
+       77 wsvlhrantigo PIC 999V99 VALUE ZERO.
+       77 wsvlhrnovo PIC 999V99 VALUE ZERO.
+       77 wsvlhrantigo-ed PIC ZZZ,99.
+       77 wsvlhrnovo-ed PIC ZZZ,99.
+       77 wspercentual-ed PIC ZZ9,99.
+
+       01 wsdatahoje.
+           05 wsdt-ano PIC 9(4).
+           05 wsdt-mes PIC 9(2).
+           05 wsdt-dia PIC 9(2).
+       77 wsdatatxt PIC X(10).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       PRINCIPAL.
+       PERFORM ABERTURA.
+       PERFORM LE-REAJUSTE.
+       PERFORM PROCESSA-REGISTRO UNTIL wsfimdearquivo.
+       PERFORM FECHAMENTO.
+       STOP RUN.
+
+       ABERTURA.
+       DISPLAY "Digite o percentual do dissidio, parte inteira: "
+           with no advancing.
+       ACCEPT wspercentual-int.
+       DISPLAY "Digite os centavos do percentual (00-99): "
+           with no advancing.
+       ACCEPT wspercentual-dec.
+       COMPUTE wspercentual ROUNDED = wspercentual-int +
+           (wspercentual-dec / 100).
+       OPEN INPUT REAJUSTE.
+       OPEN OUTPUT RELATORIO.
+       MOVE wspercentual TO wspercentual-ed.
+       MOVE SPACES TO REL-LINHA.
+       STRING "REAJUSTE DE DISSIDIO - TP06DISSI  PERCENTUAL:"
+           DELIMITED BY SIZE
+           wspercentual-ed DELIMITED BY SIZE
+           "%" DELIMITED BY SIZE
+           INTO REL-LINHA.
+       WRITE REL-LINHA.
+       MOVE SPACES TO REL-LINHA.
+       WRITE REL-LINHA.
+
+       LE-REAJUSTE.
+       READ REAJUSTE
+           AT END
+               MOVE "S" TO wsfimarquivo
+       END-READ.
+
+       PROCESSA-REGISTRO.
+       PERFORM CALCULA-REAJUSTE.
+       PERFORM ESCREVE-LINHA.
+       PERFORM GRAVA-AUDITORIA.
+       ADD 1 TO wsqtdregistros.
+       PERFORM LE-REAJUSTE.
+
+       CALCULA-REAJUSTE.
+       MOVE REAJ-VALORHORA TO wsvlhrantigo.
+       COMPUTE wsvlhrnovo ROUNDED =
+           wsvlhrantigo + (wsvlhrantigo * wspercentual / 100).
+       MOVE wsvlhrantigo TO wsvlhrantigo-ed.
+       MOVE wsvlhrnovo TO wsvlhrnovo-ed.
+
+       ESCREVE-LINHA.
+       MOVE SPACES TO REL-LINHA.
+       STRING REAJ-PRONTUARIO DELIMITED BY SIZE
+           " VALOR ANTIGO:" DELIMITED BY SIZE
+           wsvlhrantigo-ed DELIMITED BY SIZE
+           " VALOR NOVO:" DELIMITED BY SIZE
+           wsvlhrnovo-ed DELIMITED BY SIZE
+           INTO REL-LINHA.
+       WRITE REL-LINHA.
+
+      *----------------------------------------------------------------*
+      * Logs the before/after valor-hora to the shared AUDITORIA.LOG
+      * so a dissidio run leaves the same compliance trail as any
+      * other edge case the system records.
+      *----------------------------------------------------------------*
+       GRAVA-AUDITORIA.
+           ACCEPT wsdatahoje FROM DATE YYYYMMDD.
+           STRING wsdt-dia "/" wsdt-mes "/" wsdt-ano
+               DELIMITED BY SIZE INTO wsdatatxt.
+           MOVE "VLHR-DISSIDIO" TO wsauditcampo.
+           STRING wsvlhrantigo-ed DELIMITED BY SIZE
+               ">" DELIMITED BY SIZE
+               wsvlhrnovo-ed DELIMITED BY SIZE
+               INTO wsauditvalor.
+           OPEN EXTEND AUDITORIA.
+           IF wsfs-aud EQUAL "05" OR wsfs-aud EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           MOVE SPACES TO AUD-LINHA.
+           STRING wsdatatxt DELIMITED BY SIZE
+               " TP06DISSI " DELIMITED BY SIZE
+               "PRONTUARIO:" DELIMITED BY SIZE
+               REAJ-PRONTUARIO DELIMITED BY SIZE
+               " CAMPO:" DELIMITED BY SIZE
+               wsauditcampo DELIMITED BY SIZE
+               " VALOR:" DELIMITED BY SIZE
+               wsauditvalor DELIMITED BY SIZE
+               INTO AUD-LINHA.
+           WRITE AUD-LINHA.
+           CLOSE AUDITORIA.
+
+       FECHAMENTO.
+       MOVE SPACES TO REL-LINHA.
+       WRITE REL-LINHA.
+       STRING "TOTAL DE REGISTROS REAJUSTADOS: " DELIMITED BY SIZE
+           wsqtdregistros DELIMITED BY SIZE
+           INTO REL-LINHA.
+       WRITE REL-LINHA.
+       CLOSE REAJUSTE.
+       CLOSE RELATORIO.
+      *----------------------------------------------------------------*
